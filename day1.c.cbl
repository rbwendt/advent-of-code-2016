@@ -0,0 +1,382 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. "Advent-2016-Day-1.c".
+AUTHOR. Ben Wendt.
+
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT DIRECTIONS ASSIGN TO DYNAMIC WS-DIRECTIONS-FILE
+    ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT DAY1-RESULTS ASSIGN TO 'day1results.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-DAY1-RESULTS-STATUS.
+    SELECT DAY1-EXCEPTIONS ASSIGN TO 'day1exceptions.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-DAY1-EXCEPTIONS-STATUS.
+    SELECT AUDIT-TRAIL ASSIGN TO 'audittrail.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-TRAIL-STATUS.
+    SELECT GRID-REPORT ASSIGN TO 'day1grid.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-GRID-REPORT-STATUS.
+    SELECT MOVE-SUMMARY ASSIGN TO 'day1moves.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-MOVE-SUMMARY-STATUS.
+    SELECT BATCH-CONTROL ASSIGN TO DYNAMIC WS-BATCH-FILE
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-BATCH-CONTROL-STATUS.
+
+DATA DIVISION.
+   FILE SECTION.
+   FD DIRECTIONS.
+   01 DIRECTION-FILE.
+      05 DIRECTION PIC X(1).
+      05 MAGNITUDE PIC X(3).
+
+   FD DAY1-RESULTS.
+   COPY DAY1REC.
+
+   FD DAY1-EXCEPTIONS.
+   01 EXCEPTION-RECORD.
+      05 ER-LINE-NUMBER  PIC 9(6).
+      05 ER-SEP-1        PIC X(1).
+      05 ER-RAW-DIRECTION PIC X(1).
+      05 ER-RAW-MAGNITUDE PIC X(3).
+      05 ER-SEP-2        PIC X(1).
+      05 ER-REASON       PIC X(40).
+      05 ER-DIRECTIONS-FILE PIC X(100).
+
+   FD AUDIT-TRAIL.
+   COPY AUDITREC.
+
+   FD GRID-REPORT.
+   01 GRID-REPORT-RECORD PIC X(130).
+
+   FD MOVE-SUMMARY.
+   COPY MOVEREC.
+
+   FD BATCH-CONTROL.
+   01 BATCH-CONTROL-RECORD PIC X(100).
+
+   WORKING-STORAGE SECTION.
+   COPY TSFIELDS.
+   COPY AUDITFLD.
+   COPY GRIDFLD.
+   COPY MAGFLD.
+   COPY MOVEFLD.
+   01 WS-DIRECTIONS-FILE PIC X(100) VALUE 'day1.txt'.
+   01 WS-BATCH-FILE PIC X(100) VALUE SPACES.
+   01 WS-BATCH-CONTROL-STATUS PIC X(2).
+   01 WS-BATCH-EOF PIC A(1) VALUE SPACE.
+   01 WS-DAY1-RESULTS-STATUS PIC X(2).
+   01 WS-DAY1-EXCEPTIONS-STATUS PIC X(2).
+   01 WS-LINE-NUMBER PIC 9(6) VALUE 0.
+   01 WS-RECORD-VALID-SWITCH PIC X(1) VALUE 'Y'.
+       88 Record-Is-Valid   VALUE 'Y'.
+       88 Record-Is-Invalid VALUE 'N'.
+   01 Keeping-Track-Variables.
+      05 Horizontal    PIC S9(3) VALUE 0.
+      05 Vertical      PIC S9(3) VALUE 0.
+      05 V-Horizontal  PIC S9(3) VALUE 0.
+      05 V-Vertical    PIC S9(3) VALUE 1.
+      05 Manhattan     PIC S9(4) VALUE 0.
+   01 WS-DIRECTIONS.
+      05 WS-DIRECTION PIC X(1).
+      05 WS-MAGNITUDE PIC 9(3).
+   01 Step-Variables.
+      05 Unit-Horizontal PIC S9(1) VALUE 0.
+      05 Unit-Vertical   PIC S9(1) VALUE 0.
+      05 Step-Count      PIC 9(3) VALUE 0.
+   78 WS-MAX-VISITED-SPOTS VALUE 100000.
+   01 Previous-Visit-Variables.
+      05 Visited-Spots OCCURS WS-MAX-VISITED-SPOTS TIMES.
+        07 First-Coord PIC S9(3) VALUE 0.
+        07 Other-Coord OCCURS 2 TIMES.
+          09 Second-Coord PIC S9(3) VALUE 0.
+      05 Spots-Visited        PIC 9(6) VALUE 0.
+      05 Repeat-Index         PIC 9(6) VALUE 0.
+      05 Repeat-Found-Switch  PIC X(1) VALUE 'N'.
+          88 Repeat-Found     VALUE 'Y'.
+      05 First-Repeat-Horiz   PIC S9(3) VALUE 0.
+      05 First-Repeat-Vert    PIC S9(3) VALUE 0.
+      05 First-Repeat-Manhattan PIC S9(4) VALUE 0.
+   01 WS-EOF PIC A(1).
+   01 WS-Reconciliation-Variables.
+      05 WS-Abs-Horizontal      PIC S9(3) VALUE 0.
+      05 WS-Abs-Vertical        PIC S9(3) VALUE 0.
+      05 WS-Reconciled-Manhattan PIC S9(4) VALUE 0.
+
+*> Part 1 (the final resting place, Manhattan) and Part 2 (the first
+*> location visited twice, First-Repeat-Manhattan) are both derived
+*> from the same unit-step walk below in a single pass over DIRECTIONS
+*> - the walk never stops early when the first repeat is found, since
+*> Part 1 still needs the position after every remaining instruction.
+*> Repeat-Found simply stops the Visited-Spots scan from doing any more
+*> work once the first repeat is already on file.
+*> when DAY1_BATCH_FILE names a control file, each line of that file
+*> is taken as a directions filename in turn, and a complete run -
+*> with its own result/exception/audit/move-summary records - is
+*> performed for every one of them; otherwise this behaves exactly as
+*> before, running once against DAY1_DIRECTIONS_FILE (or day1.txt).
+PROCEDURE DIVISION.
+   ACCEPT WS-BATCH-FILE FROM ENVIRONMENT "DAY1_BATCH_FILE"
+       ON EXCEPTION
+         MOVE SPACES TO WS-BATCH-FILE
+   END-ACCEPT.
+   IF WS-BATCH-FILE = SPACES
+     ACCEPT WS-DIRECTIONS-FILE FROM ENVIRONMENT "DAY1_DIRECTIONS_FILE"
+         ON EXCEPTION
+           MOVE 'day1.txt' TO WS-DIRECTIONS-FILE
+     END-ACCEPT
+     PERFORM PROCESS-ONE-DAY1-RUN
+   ELSE
+     OPEN INPUT BATCH-CONTROL
+     IF WS-BATCH-CONTROL-STATUS NOT = '00'
+       DISPLAY "DAY1_BATCH_FILE " WS-BATCH-FILE
+           " could not be opened (status " WS-BATCH-CONTROL-STATUS
+           ") - no batch runs performed"
+     ELSE
+        PERFORM UNTIL WS-BATCH-EOF = 'Y'
+           READ BATCH-CONTROL INTO WS-DIRECTIONS-FILE
+              AT END MOVE 'Y' TO WS-BATCH-EOF
+              NOT AT END PERFORM PROCESS-ONE-DAY1-RUN
+           END-READ
+        END-PERFORM
+        CLOSE BATCH-CONTROL
+     END-IF
+   END-IF.
+STOP RUN.
+
+*> one complete day1.c run - open every file, walk WS-DIRECTIONS-FILE
+*> from start to end, write the result/exception/audit/move-summary
+*> records, and close everything back up again. PERFORMed once for a
+*> single-file run, or once per line of a batch control file.
+PROCESS-ONE-DAY1-RUN.
+   PERFORM RESET-RUN-STATE
+   PERFORM BUILD-TIMESTAMP
+   MOVE WS-TS-Date-Out TO WS-AUDIT-START-DATE
+   MOVE WS-TS-Time-Out TO WS-AUDIT-START-TIME
+   OPEN INPUT DIRECTIONS.
+   OPEN EXTEND DAY1-RESULTS.
+   IF WS-DAY1-RESULTS-STATUS = '35'
+     OPEN OUTPUT DAY1-RESULTS
+   END-IF.
+   OPEN EXTEND DAY1-EXCEPTIONS.
+   IF WS-DAY1-EXCEPTIONS-STATUS = '35'
+     OPEN OUTPUT DAY1-EXCEPTIONS
+   END-IF.
+   OPEN EXTEND AUDIT-TRAIL.
+   IF WS-AUDIT-TRAIL-STATUS = '35'
+     OPEN OUTPUT AUDIT-TRAIL
+   END-IF.
+   OPEN EXTEND MOVE-SUMMARY.
+   IF WS-MOVE-SUMMARY-STATUS = '35'
+     OPEN OUTPUT MOVE-SUMMARY
+   END-IF.
+      PERFORM UNTIL WS-EOF='Y'
+         READ DIRECTIONS INTO WS-DIRECTIONS
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END
+              ADD 1 TO WS-LINE-NUMBER
+              INITIALIZE EXCEPTION-RECORD
+              SET Record-Is-Valid TO TRUE
+              IF WS-DIRECTION NOT = "L" AND WS-DIRECTION NOT = "R"
+                SET Record-Is-Invalid TO TRUE
+                MOVE "invalid direction - expected L or R" TO ER-REASON
+              END-IF
+              PERFORM VALIDATE-MAGNITUDE
+
+              IF Record-Is-Invalid
+                MOVE WS-LINE-NUMBER TO ER-LINE-NUMBER
+                MOVE SPACE          TO ER-SEP-1 ER-SEP-2
+                MOVE WS-DIRECTION   TO ER-RAW-DIRECTION
+                MOVE WS-MAGNITUDE   TO ER-RAW-MAGNITUDE
+                MOVE WS-DIRECTIONS-FILE TO ER-DIRECTIONS-FILE
+                WRITE EXCEPTION-RECORD
+              ELSE
+              PERFORM COUNT-MOVE-TYPE
+              EVALUATE WS-DIRECTION
+              WHEN "L"
+                EVALUATE V-Horizontal
+                WHEN 0
+                  IF V-Vertical > 0
+                    MULTIPLY -1 BY Num-Magnitude GIVING V-Horizontal
+                  ELSE
+                    SET V-Horizontal TO Num-Magnitude
+                  END-IF
+                  SET V-Vertical TO 0
+                WHEN OTHER
+                  IF V-Horizontal > 0
+                    SET V-Vertical TO Num-Magnitude
+                  ELSE
+                    MULTIPLY -1 BY Num-Magnitude GIVING V-Vertical
+                  END-IF
+                  SET V-Horizontal TO 0
+                END-EVALUATE
+              WHEN "R"
+                EVALUATE V-Horizontal
+                WHEN 0
+                  IF V-Vertical > 0
+                    SET V-Horizontal TO Num-Magnitude
+                  ELSE
+                    MULTIPLY -1 BY Num-Magnitude GIVING V-Horizontal
+                  END-IF
+                  SET V-Vertical TO 0
+                WHEN OTHER
+                  IF V-Horizontal > 0
+                    SET V-Vertical TO Num-Magnitude
+                    MULTIPLY V-Vertical BY -1 GIVING V-Vertical
+                  ELSE
+                    SET V-Vertical TO Num-Magnitude
+                  END-IF
+                  SET V-Horizontal TO 0
+                END-EVALUATE
+              END-EVALUATE
+
+              EVALUATE TRUE
+                WHEN V-Horizontal > 0
+                  MOVE 1 TO Unit-Horizontal
+                  MOVE 0 TO Unit-Vertical
+                WHEN V-Horizontal < 0
+                  MOVE -1 TO Unit-Horizontal
+                  MOVE 0 TO Unit-Vertical
+                WHEN V-Vertical > 0
+                  MOVE 0 TO Unit-Horizontal
+                  MOVE 1 TO Unit-Vertical
+                WHEN OTHER
+                  MOVE 0 TO Unit-Horizontal
+                  MOVE -1 TO Unit-Vertical
+              END-EVALUATE
+
+              PERFORM VARYING Step-Count FROM 1 BY 1
+                  UNTIL Step-Count > Num-Magnitude
+                ADD Unit-Horizontal TO Horizontal
+                ADD Unit-Vertical TO Vertical
+                PERFORM TRACK-MAX-REACH
+
+                IF NOT Repeat-Found
+                  PERFORM VARYING Repeat-Index FROM 1 BY 1
+                      UNTIL Repeat-Index > Spots-Visited OR Repeat-Found
+                    IF Horizontal = First-Coord(Repeat-Index)
+                       AND Vertical = Second-Coord(Repeat-Index, 1)
+                      SET Repeat-Found TO TRUE
+                      MOVE Horizontal TO First-Repeat-Horiz
+                      MOVE Vertical TO First-Repeat-Vert
+                    END-IF
+                  END-PERFORM
+
+                  IF NOT Repeat-Found
+                    IF Spots-Visited = WS-MAX-VISITED-SPOTS
+                      DISPLAY "Visited-Spots table is full at "
+                              WS-MAX-VISITED-SPOTS " entries - "
+                              "no longer checking for a repeat, but "
+                              "the walk continues for Part 1"
+                    ELSE
+                      ADD 1 TO Spots-Visited
+                      MOVE Horizontal TO First-Coord(Spots-Visited)
+                      MOVE Vertical   TO Second-Coord(Spots-Visited, 1)
+                    END-IF
+                  END-IF
+                END-IF
+
+                IF GRID-POINT-COUNT < WS-MAX-GRID-POINTS
+                  ADD 1 TO GRID-POINT-COUNT
+                  MOVE Horizontal TO GRID-POINT-H(GRID-POINT-COUNT)
+                  MOVE Vertical   TO GRID-POINT-V(GRID-POINT-COUNT)
+                END-IF
+              END-PERFORM
+              END-IF
+         END-READ
+      END-PERFORM.
+   CLOSE DIRECTIONS.
+   CLOSE DAY1-EXCEPTIONS.
+   MOVE Horizontal TO WS-Abs-Horizontal
+   IF WS-Abs-Horizontal < 0
+     MULTIPLY -1 BY WS-Abs-Horizontal
+   END-IF
+   MOVE Vertical TO WS-Abs-Vertical
+   IF WS-Abs-Vertical < 0
+     MULTIPLY -1 BY WS-Abs-Vertical
+   END-IF
+   ADD WS-Abs-Horizontal WS-Abs-Vertical GIVING Manhattan
+   IF Repeat-Found
+     MOVE First-Repeat-Horiz TO First-Repeat-Manhattan
+     IF First-Repeat-Manhattan < 0
+       MULTIPLY -1 BY First-Repeat-Manhattan
+     END-IF
+     IF First-Repeat-Vert >= 0
+       ADD First-Repeat-Vert TO First-Repeat-Manhattan
+     ELSE
+       SUBTRACT First-Repeat-Vert FROM First-Repeat-Manhattan
+     END-IF
+     DISPLAY "final h " Horizontal " v " Vertical " manhattan " Manhattan
+     DISPLAY "first repeated location h " First-Repeat-Horiz
+             " v " First-Repeat-Vert " manhattan " First-Repeat-Manhattan
+   ELSE
+     DISPLAY "final h " Horizontal " v " Vertical " manhattan " Manhattan
+     DISPLAY "no location was visited twice"
+   END-IF.
+   PERFORM BUILD-TIMESTAMP
+   MOVE "Advent-2016-Day-1.c" TO DR-PROGRAM-NAME
+   MOVE WS-TS-Date-Out        TO DR-RUN-DATE
+   MOVE WS-TS-Time-Out        TO DR-RUN-TIME
+   MOVE Horizontal            TO DR-HORIZONTAL
+   MOVE Vertical              TO DR-VERTICAL
+   MOVE Manhattan             TO DR-MANHATTAN
+   MOVE First-Repeat-Manhattan TO DR-REPEAT-MANHATTAN
+   MOVE WS-DIRECTIONS-FILE     TO DR-DIRECTIONS-FILE
+   WRITE DAY1-RESULT-RECORD.
+   CLOSE DAY1-RESULTS.
+   MOVE "Advent-2016-Day-1.c" TO GRID-PROGRAM-NAME
+   MOVE WS-DIRECTIONS-FILE    TO GRID-DIRECTIONS-FILE
+   PERFORM BUILD-PATH-GRID.
+   INITIALIZE AUDIT-RECORD
+   MOVE "Advent-2016-Day-1.c" TO AUDIT-PROGRAM-NAME
+   MOVE WS-AUDIT-START-DATE   TO AUDIT-START-DATE
+   MOVE WS-AUDIT-START-TIME   TO AUDIT-START-TIME
+   MOVE WS-TS-Date-Out        TO AUDIT-END-DATE
+   MOVE WS-TS-Time-Out        TO AUDIT-END-TIME
+   IF Repeat-Found
+     STRING "Manhattan " Manhattan " / first repeat manhattan "
+         First-Repeat-Manhattan DELIMITED BY SIZE INTO AUDIT-RESULT
+   ELSE
+     STRING "Manhattan " Manhattan
+         " / no location was visited twice" DELIMITED BY SIZE
+         INTO AUDIT-RESULT
+   END-IF
+   WRITE AUDIT-RECORD.
+   CLOSE AUDIT-TRAIL.
+   MOVE "Advent-2016-Day-1.c" TO MS-PROGRAM-NAME
+   MOVE WS-TS-Date-Out        TO MS-RUN-DATE
+   MOVE WS-TS-Time-Out        TO MS-RUN-TIME
+   MOVE WS-Total-Moves        TO MS-TOTAL-MOVES
+   MOVE WS-Left-Count         TO MS-LEFT-COUNT
+   MOVE WS-Right-Count        TO MS-RIGHT-COUNT
+   MOVE WS-Max-Abs-H          TO MS-MAX-ABS-H
+   MOVE WS-Max-Abs-V          TO MS-MAX-ABS-V
+   MOVE WS-DIRECTIONS-FILE    TO MS-DIRECTIONS-FILE
+   WRITE MOVE-SUMMARY-RECORD.
+   CLOSE MOVE-SUMMARY.
+
+*> clears every field that accumulates across the walk, so a batch run
+*> starts each file from exactly the same state a single-file run
+*> would - the origin, facing north, with no records, moves, repeats
+*> or grid points counted yet.
+RESET-RUN-STATE.
+    MOVE 0     TO Horizontal Vertical V-Horizontal
+    MOVE 1     TO V-Vertical
+    MOVE 0     TO Manhattan
+    MOVE 0     TO WS-LINE-NUMBER
+    MOVE SPACE TO WS-EOF
+    MOVE 0     TO Spots-Visited
+    MOVE 'N'   TO Repeat-Found-Switch
+    MOVE 0     TO First-Repeat-Horiz First-Repeat-Vert
+    MOVE 0     TO First-Repeat-Manhattan
+    MOVE 0     TO GRID-POINT-COUNT
+    MOVE 0     TO WS-Total-Moves WS-Left-Count WS-Right-Count
+    MOVE 0     TO WS-Max-Abs-H WS-Max-Abs-V.
+
+COPY TSBUILD.
+COPY GRIDBUILD.
+COPY MAGPARSE.
+COPY MOVETRAK.
