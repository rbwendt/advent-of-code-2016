@@ -0,0 +1,210 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. "Advent-2016-Day-1.recon".
+AUTHOR. Ben Wendt.
+
+*> reconciliation program for the day1 family: reads the shared
+*> day1results.dat history (see DAY1REC.cpy) and compares the most
+*> recent run of two named programs, flagging any Horizontal/
+*> Vertical/Manhattan mismatch between them. The two program names
+*> default to "Advent-2016-Day-1" and "Advent-2016-Day-1.c" - the two
+*> programs in the family that walk every instruction to the end of
+*> the file rather than stopping early - since those two ought to
+*> always agree on the final resting place, and a mismatch there means
+*> one of them has a bug.
+
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT DAY1-RESULTS ASSIGN TO 'day1results.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-DAY1-RESULTS-STATUS.
+    SELECT RECON-REPORT ASSIGN TO 'day1recon.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-RECON-REPORT-STATUS.
+    SELECT AUDIT-TRAIL ASSIGN TO 'audittrail.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-TRAIL-STATUS.
+
+DATA DIVISION.
+   FILE SECTION.
+   FD DAY1-RESULTS.
+   COPY DAY1REC.
+
+   FD RECON-REPORT.
+   01 RECON-REPORT-RECORD PIC X(250).
+
+   FD AUDIT-TRAIL.
+   COPY AUDITREC.
+
+   WORKING-STORAGE SECTION.
+   COPY TSFIELDS.
+   COPY AUDITFLD.
+   01 WS-DAY1-RESULTS-STATUS  PIC X(2).
+   01 WS-RECON-REPORT-STATUS  PIC X(2).
+   01 WS-EOF PIC A(1).
+   01 Recon-Parameters.
+      05 WS-Program-A PIC X(24) VALUE "Advent-2016-Day-1".
+      05 WS-Program-B PIC X(24) VALUE "Advent-2016-Day-1.c".
+   01 Recon-Found-Switches.
+      05 WS-Program-A-Found-Switch PIC X(1) VALUE 'N'.
+          88 Program-A-Found       VALUE 'Y'.
+      05 WS-Program-B-Found-Switch PIC X(1) VALUE 'N'.
+          88 Program-B-Found       VALUE 'Y'.
+   01 Recon-Saved-Results.
+      05 WS-A-Horizontal          PIC S9(5) VALUE 0.
+      05 WS-A-Vertical            PIC S9(5) VALUE 0.
+      05 WS-A-Manhattan           PIC S9(5) VALUE 0.
+      05 WS-B-Horizontal          PIC S9(5) VALUE 0.
+      05 WS-B-Vertical            PIC S9(5) VALUE 0.
+      05 WS-B-Manhattan           PIC S9(5) VALUE 0.
+      05 WS-A-Directions-File     PIC X(100) VALUE SPACES.
+      05 WS-B-Directions-File     PIC X(100) VALUE SPACES.
+   01 Recon-Mismatch-Switches.
+      05 WS-Horizontal-Mismatch-Switch PIC X(1) VALUE 'N'.
+          88 Horizontal-Mismatch        VALUE 'Y'.
+      05 WS-Vertical-Mismatch-Switch   PIC X(1) VALUE 'N'.
+          88 Vertical-Mismatch          VALUE 'Y'.
+      05 WS-Manhattan-Mismatch-Switch  PIC X(1) VALUE 'N'.
+          88 Manhattan-Mismatch         VALUE 'Y'.
+      05 WS-Directions-File-Mismatch-Switch PIC X(1) VALUE 'N'.
+          88 Directions-File-Mismatch       VALUE 'Y'.
+   01 WS-Recon-Line PIC X(250).
+
+PROCEDURE DIVISION.
+   PERFORM BUILD-TIMESTAMP
+   MOVE WS-TS-Date-Out TO WS-AUDIT-START-DATE
+   MOVE WS-TS-Time-Out TO WS-AUDIT-START-TIME
+   ACCEPT WS-Program-A FROM ENVIRONMENT "DAY1_RECON_PROGRAM_A"
+       ON EXCEPTION
+         MOVE "Advent-2016-Day-1" TO WS-Program-A
+   END-ACCEPT.
+   ACCEPT WS-Program-B FROM ENVIRONMENT "DAY1_RECON_PROGRAM_B"
+       ON EXCEPTION
+         MOVE "Advent-2016-Day-1.c" TO WS-Program-B
+   END-ACCEPT.
+   OPEN INPUT DAY1-RESULTS.
+   OPEN EXTEND RECON-REPORT.
+   IF WS-RECON-REPORT-STATUS = '35'
+     OPEN OUTPUT RECON-REPORT
+   END-IF.
+   OPEN EXTEND AUDIT-TRAIL.
+   IF WS-AUDIT-TRAIL-STATUS = '35'
+     OPEN OUTPUT AUDIT-TRAIL
+   END-IF.
+   IF WS-DAY1-RESULTS-STATUS NOT = '00'
+     DISPLAY "day1results.dat not found or unreadable (status "
+         WS-DAY1-RESULTS-STATUS ") - nothing to reconcile yet"
+   ELSE
+      PERFORM UNTIL WS-EOF = 'Y'
+         READ DAY1-RESULTS
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END
+              IF DR-PROGRAM-NAME = WS-Program-A
+                SET Program-A-Found TO TRUE
+                MOVE DR-HORIZONTAL      TO WS-A-Horizontal
+                MOVE DR-VERTICAL        TO WS-A-Vertical
+                MOVE DR-MANHATTAN       TO WS-A-Manhattan
+                MOVE DR-DIRECTIONS-FILE TO WS-A-Directions-File
+              END-IF
+              IF DR-PROGRAM-NAME = WS-Program-B
+                SET Program-B-Found TO TRUE
+                MOVE DR-HORIZONTAL      TO WS-B-Horizontal
+                MOVE DR-VERTICAL        TO WS-B-Vertical
+                MOVE DR-MANHATTAN       TO WS-B-Manhattan
+                MOVE DR-DIRECTIONS-FILE TO WS-B-Directions-File
+              END-IF
+         END-READ
+      END-PERFORM
+      CLOSE DAY1-RESULTS
+   END-IF.
+   PERFORM BUILD-TIMESTAMP
+   IF Program-A-Found AND Program-B-Found
+       AND WS-A-Directions-File NOT = WS-B-Directions-File
+     SET Directions-File-Mismatch TO TRUE
+   END-IF.
+   IF Program-A-Found AND Program-B-Found AND NOT Directions-File-Mismatch
+     IF WS-A-Horizontal NOT = WS-B-Horizontal
+       SET Horizontal-Mismatch TO TRUE
+     END-IF
+     IF WS-A-Vertical NOT = WS-B-Vertical
+       SET Vertical-Mismatch TO TRUE
+     END-IF
+     IF WS-A-Manhattan NOT = WS-B-Manhattan
+       SET Manhattan-Mismatch TO TRUE
+     END-IF
+     MOVE SPACES TO WS-Recon-Line
+     STRING WS-Program-A DELIMITED BY SPACE
+         " vs " DELIMITED BY SIZE
+         WS-Program-B DELIMITED BY SPACE
+         " - directions " DELIMITED BY SIZE
+         WS-A-Directions-File DELIMITED BY SPACE
+         " - H " WS-A-Horizontal "/" WS-B-Horizontal
+         " V " WS-A-Vertical "/" WS-B-Vertical
+         " M " WS-A-Manhattan "/" WS-B-Manhattan
+         DELIMITED BY SIZE INTO WS-Recon-Line
+     DISPLAY WS-Recon-Line
+     MOVE WS-Recon-Line TO RECON-REPORT-RECORD
+     WRITE RECON-REPORT-RECORD
+     INITIALIZE AUDIT-RECORD
+     MOVE "Advent-2016-Day-1.recon" TO AUDIT-PROGRAM-NAME
+     MOVE WS-AUDIT-START-DATE       TO AUDIT-START-DATE
+     MOVE WS-AUDIT-START-TIME       TO AUDIT-START-TIME
+     MOVE WS-TS-Date-Out            TO AUDIT-END-DATE
+     MOVE WS-TS-Time-Out            TO AUDIT-END-TIME
+     IF Horizontal-Mismatch OR Vertical-Mismatch OR Manhattan-Mismatch
+       MOVE "reconciliation mismatch found - see day1recon.dat"
+           TO AUDIT-RESULT
+     ELSE
+       MOVE "reconciliation clean - no mismatch" TO AUDIT-RESULT
+     END-IF
+     WRITE AUDIT-RECORD
+   ELSE
+     IF Directions-File-Mismatch
+       MOVE SPACES TO WS-Recon-Line
+       STRING "cannot reconcile - " DELIMITED BY SIZE
+           WS-Program-A DELIMITED BY SPACE
+           " last ran against " DELIMITED BY SIZE
+           WS-A-Directions-File DELIMITED BY SPACE
+           " but " DELIMITED BY SIZE
+           WS-Program-B DELIMITED BY SPACE
+           " last ran against " DELIMITED BY SIZE
+           WS-B-Directions-File DELIMITED BY SPACE
+           INTO WS-Recon-Line
+       DISPLAY WS-Recon-Line
+       MOVE WS-Recon-Line TO RECON-REPORT-RECORD
+       WRITE RECON-REPORT-RECORD
+       INITIALIZE AUDIT-RECORD
+       MOVE "Advent-2016-Day-1.recon" TO AUDIT-PROGRAM-NAME
+       MOVE WS-AUDIT-START-DATE       TO AUDIT-START-DATE
+       MOVE WS-AUDIT-START-TIME       TO AUDIT-START-TIME
+       MOVE WS-TS-Date-Out            TO AUDIT-END-DATE
+       MOVE WS-TS-Time-Out            TO AUDIT-END-TIME
+       MOVE "reconciliation skipped - mismatched directions files"
+           TO AUDIT-RESULT
+       WRITE AUDIT-RECORD
+     ELSE
+       MOVE SPACES TO WS-Recon-Line
+       STRING "cannot reconcile - missing a result record for "
+           DELIMITED BY SIZE
+           WS-Program-A DELIMITED BY SPACE
+           " and/or " DELIMITED BY SIZE
+           WS-Program-B DELIMITED BY SPACE
+           INTO WS-Recon-Line
+       DISPLAY WS-Recon-Line
+       MOVE WS-Recon-Line TO RECON-REPORT-RECORD
+       WRITE RECON-REPORT-RECORD
+       INITIALIZE AUDIT-RECORD
+       MOVE "Advent-2016-Day-1.recon" TO AUDIT-PROGRAM-NAME
+       MOVE WS-AUDIT-START-DATE       TO AUDIT-START-DATE
+       MOVE WS-AUDIT-START-TIME       TO AUDIT-START-TIME
+       MOVE WS-TS-Date-Out            TO AUDIT-END-DATE
+       MOVE WS-TS-Time-Out            TO AUDIT-END-TIME
+       MOVE "reconciliation skipped - missing result record"
+           TO AUDIT-RESULT
+       WRITE AUDIT-RECORD
+     END-IF
+   END-IF.
+   CLOSE RECON-REPORT.
+   CLOSE AUDIT-TRAIL.
+STOP RUN.
+COPY TSBUILD.
