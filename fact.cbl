@@ -1,20 +1,52 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Factorial-hopefully.
        AUTHOR. Ben Wendt.
+      *> modification history
+      *> - turned into a CALLable subprogram: the caller passes in how
+      *>   high to count (LK-Operand) and gets the product back
+      *>   (LK-Product), plus an overflow flag/stopping-point pair
+      *>   (LK-Overflow-Switch/LK-Stopped-At) instead of this program
+      *>   writing its own audit trail - factdriver.cbl owns that now.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 Keeping-Track-Variables.
           05 Operand                      PIC S99     VALUE 0.
           05 Product                      PIC 9(18)   VALUE 1.
-       PROCEDURE DIVISION.
+      *> WS-Max-Product/WS-Max-Quotient guard every MULTIPLY below
+      *> against overrunning Product's PIC 9(18) capacity - checked
+      *> before the MULTIPLY runs, not cleaned up after it.
+       01 Factorial-Working-Fields.
+          78 WS-Max-Product            VALUE 999999999999999999.
+          05 WS-Max-Quotient           PIC 9(18) VALUE 0.
+       LINKAGE SECTION.
+       01 LK-Operand                   PIC S99.
+       01 LK-Product                   PIC 9(18).
+       01 LK-Overflow-Switch           PIC X(01).
+          88 LK-Overflow-Detected      VALUE 'Y'.
+       01 LK-Stopped-At                PIC S99.
+       PROCEDURE DIVISION USING LK-Operand LK-Product
+           LK-Overflow-Switch LK-Stopped-At.
        PERFORM-FACTORIAL.
+        MOVE 1 TO Product
+        MOVE 'N' TO LK-Overflow-Switch
+        MOVE 0 TO LK-Stopped-At
         DISPLAY SPACES
-        PERFORM VARYING Operand FROM 16 BY -1 UNTIL Operand = 0
-          
-          DISPLAY "Before Product " Product " Operand " Operand
-          MULTIPLY Product By Operand GIVING Product
-          DISPLAY "After Product " Product " Operand " Operand
-        END-PERFORM
-        DISPLAY Product.
-       STOP RUN.
+        PERFORM VARYING Operand FROM LK-Operand BY -1
+            UNTIL Operand = 0 OR LK-Overflow-Detected
 
+          DIVIDE WS-Max-Product BY Operand GIVING WS-Max-Quotient
+          IF Product > WS-Max-Quotient
+            SET LK-Overflow-Detected TO TRUE
+            MOVE Operand TO LK-Stopped-At
+            DISPLAY "factorial overflow guard: " LK-Operand
+                "! would exceed PIC 9(18) capacity - stopping before "
+                Operand "!"
+          ELSE
+            DISPLAY "Before Product " Product " Operand " Operand
+            MULTIPLY Product By Operand GIVING Product
+            DISPLAY "After Product " Product " Operand " Operand
+          END-IF
+        END-PERFORM
+        DISPLAY Product
+        MOVE Product TO LK-Product
+        GOBACK.
