@@ -0,0 +1,12 @@
+      *> shared day1 result record layout - one record per run, written
+      *> to DAY1-RESULTS by day1.cbl / day1.b.cbl and read back by any
+      *> program that compares runs against each other.
+       01 DAY1-RESULT-RECORD.
+          05 DR-PROGRAM-NAME      PIC X(24).
+          05 DR-RUN-DATE          PIC X(10).
+          05 DR-RUN-TIME          PIC X(8).
+          05 DR-HORIZONTAL        PIC S9(5).
+          05 DR-VERTICAL          PIC S9(5).
+          05 DR-MANHATTAN         PIC S9(5).
+          05 DR-REPEAT-MANHATTAN  PIC S9(5).
+          05 DR-DIRECTIONS-FILE   PIC X(100).
