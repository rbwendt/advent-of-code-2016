@@ -0,0 +1,8 @@
+      *> shared run-audit working-storage fields - paired with
+      *> AUDITREC.cpy and TSFIELDS.cpy/TSBUILD.cpy. WS-AUDIT-START-DATE
+      *> and WS-AUDIT-START-TIME hold the timestamp captured at the
+      *> top of the run, since BUILD-TIMESTAMP gets called again at
+      *> the end of the run and would otherwise overwrite it.
+       01 WS-AUDIT-TRAIL-STATUS PIC X(2).
+       01 WS-AUDIT-START-DATE   PIC X(10).
+       01 WS-AUDIT-START-TIME   PIC X(8).
