@@ -0,0 +1,10 @@
+      *> shared run-timestamp paragraph - PERFORM BUILD-TIMESTAMP to
+      *> populate WS-TS-Date-Out / WS-TS-Time-Out with the current
+      *> date and time, formatted for reports and audit lines.
+       BUILD-TIMESTAMP.
+           ACCEPT WS-TS-Date FROM DATE YYYYMMDD
+           ACCEPT WS-TS-Time FROM TIME
+           STRING WS-TS-YYYY "-" WS-TS-MM "-" WS-TS-DD
+               DELIMITED BY SIZE INTO WS-TS-Date-Out
+           STRING WS-TS-HH ":" WS-TS-MI ":" WS-TS-SS
+               DELIMITED BY SIZE INTO WS-TS-Time-Out.
