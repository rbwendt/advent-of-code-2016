@@ -0,0 +1,10 @@
+      *> shared run-audit record layout - one record per run, written
+      *> to AUDIT-TRAIL by every program in the suite so there is a
+      *> single place to see what ran, when, and with what result.
+       01 AUDIT-RECORD.
+          05 AUDIT-PROGRAM-NAME  PIC X(24).
+          05 AUDIT-START-DATE    PIC X(10).
+          05 AUDIT-START-TIME    PIC X(8).
+          05 AUDIT-END-DATE      PIC X(10).
+          05 AUDIT-END-TIME      PIC X(8).
+          05 AUDIT-RESULT        PIC X(40).
