@@ -0,0 +1,24 @@
+      *> shared move-type summary accumulator paragraphs - see
+      *> MOVEFLD.cpy for when to PERFORM each one.
+       COUNT-MOVE-TYPE.
+           ADD 1 TO WS-Total-Moves
+           EVALUATE WS-DIRECTION
+             WHEN "L" ADD 1 TO WS-Left-Count
+             WHEN "R" ADD 1 TO WS-Right-Count
+           END-EVALUATE.
+
+       TRACK-MAX-REACH.
+           MOVE Horizontal TO WS-Cur-Abs-H
+           IF WS-Cur-Abs-H < 0
+             MULTIPLY -1 BY WS-Cur-Abs-H
+           END-IF
+           IF WS-Cur-Abs-H > WS-Max-Abs-H
+             MOVE WS-Cur-Abs-H TO WS-Max-Abs-H
+           END-IF
+           MOVE Vertical TO WS-Cur-Abs-V
+           IF WS-Cur-Abs-V < 0
+             MULTIPLY -1 BY WS-Cur-Abs-V
+           END-IF
+           IF WS-Cur-Abs-V > WS-Max-Abs-V
+             MOVE WS-Cur-Abs-V TO WS-Max-Abs-V
+           END-IF.
