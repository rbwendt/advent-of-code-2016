@@ -0,0 +1,11 @@
+      *> shared magnitude-parsing fields - paired with MAGPARSE.cpy.
+      *> Any program that reads a DIRECTION-FILE-style record (see
+      *> day1.cbl) COPYs this alongside its own WS-DIRECTIONS/
+      *> WS-MAGNITUDE and the Record-Is-Valid/ER-REASON fields used to
+      *> flag a non-numeric magnitude, then PERFORMs VALIDATE-MAGNITUDE
+      *> to get a right-justified Num-Magnitude out the other end, or a
+      *> rejected record if WS-MAGNITUDE was not numeric.
+       01 Something-Else.
+          05 Raw-Magnitude PIC X(3).
+          05 Move-Magnitude REDEFINES Raw-Magnitude PIC Z(3).
+       01 Num-Magnitude PIC 9(3).
