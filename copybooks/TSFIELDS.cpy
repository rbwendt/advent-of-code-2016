@@ -0,0 +1,16 @@
+      *> shared run-timestamp fields - included by any program that
+      *> needs a formatted "YYYY-MM-DD" / "HH:MM:SS" stamp for a report
+      *> or audit line.
+       01 WS-Timestamp-Raw.
+          05 WS-TS-Date.
+             07 WS-TS-YYYY PIC 9(4).
+             07 WS-TS-MM   PIC 9(2).
+             07 WS-TS-DD   PIC 9(2).
+          05 WS-TS-Time.
+             07 WS-TS-HH   PIC 9(2).
+             07 WS-TS-MI   PIC 9(2).
+             07 WS-TS-SS   PIC 9(2).
+             07 WS-TS-HS   PIC 9(2).
+       01 WS-Timestamp-Formatted.
+          05 WS-TS-Date-Out PIC X(10).
+          05 WS-TS-Time-Out PIC X(8).
