@@ -0,0 +1,98 @@
+      *> shared path-trace grid paragraph - PERFORM BUILD-PATH-GRID
+      *> after the walk has finished populating GRID-POINTS /
+      *> GRID-POINT-COUNT (see GRIDFLD.cpy) to render an ASCII map of
+      *> the route and append it to GRID-REPORT. The origin is always
+      *> plotted "S", the last point recorded is plotted "E", every
+      *> other visited square is "*", and unvisited squares are ".".
+       BUILD-PATH-GRID.
+           OPEN EXTEND GRID-REPORT
+           IF WS-GRID-REPORT-STATUS = '35'
+             OPEN OUTPUT GRID-REPORT
+           END-IF
+
+           MOVE SPACES TO GRID-REPORT-LINE
+           STRING "=== " GRID-PROGRAM-NAME DELIMITED BY SPACE
+               " " WS-TS-Date-Out DELIMITED BY SIZE
+               " " WS-TS-Time-Out DELIMITED BY SIZE
+               " directions " GRID-DIRECTIONS-FILE DELIMITED BY SPACE
+               " ===" DELIMITED BY SIZE INTO GRID-REPORT-LINE
+           MOVE GRID-REPORT-LINE TO GRID-REPORT-RECORD
+           WRITE GRID-REPORT-RECORD
+
+           MOVE 0 TO GRID-MIN-H GRID-MAX-H GRID-MIN-V GRID-MAX-V
+           MOVE 0 TO GRID-FINAL-H GRID-FINAL-V
+           IF GRID-POINT-COUNT > 0
+             MOVE GRID-POINT-H(GRID-POINT-COUNT) TO GRID-FINAL-H
+             MOVE GRID-POINT-V(GRID-POINT-COUNT) TO GRID-FINAL-V
+           END-IF
+
+           PERFORM VARYING GRID-POINT-INDEX FROM 1 BY 1
+               UNTIL GRID-POINT-INDEX > GRID-POINT-COUNT
+             IF GRID-POINT-H(GRID-POINT-INDEX) < GRID-MIN-H
+               MOVE GRID-POINT-H(GRID-POINT-INDEX) TO GRID-MIN-H
+             END-IF
+             IF GRID-POINT-H(GRID-POINT-INDEX) > GRID-MAX-H
+               MOVE GRID-POINT-H(GRID-POINT-INDEX) TO GRID-MAX-H
+             END-IF
+             IF GRID-POINT-V(GRID-POINT-INDEX) < GRID-MIN-V
+               MOVE GRID-POINT-V(GRID-POINT-INDEX) TO GRID-MIN-V
+             END-IF
+             IF GRID-POINT-V(GRID-POINT-INDEX) > GRID-MAX-V
+               MOVE GRID-POINT-V(GRID-POINT-INDEX) TO GRID-MAX-V
+             END-IF
+           END-PERFORM
+
+           COMPUTE GRID-WIDTH  = GRID-MAX-H - GRID-MIN-H + 1
+           COMPUTE GRID-HEIGHT = GRID-MAX-V - GRID-MIN-V + 1
+           COMPUTE GRID-CELL-COUNT = GRID-WIDTH * GRID-HEIGHT
+
+           IF GRID-WIDTH > WS-MAX-GRID-WIDTH
+               OR GRID-CELL-COUNT > WS-MAX-GRID-CELLS
+             MOVE SPACES TO GRID-REPORT-LINE
+             STRING "path grid too large to print (" GRID-WIDTH
+                 " x " GRID-HEIGHT " squares) - skipped"
+                 DELIMITED BY SIZE INTO GRID-REPORT-LINE
+             MOVE GRID-REPORT-LINE TO GRID-REPORT-RECORD
+             WRITE GRID-REPORT-RECORD
+           ELSE
+             INITIALIZE GRID-OCCUPANCY
+             PERFORM VARYING GRID-POINT-INDEX FROM 1 BY 1
+                 UNTIL GRID-POINT-INDEX > GRID-POINT-COUNT
+               COMPUTE GRID-CELL-INDEX =
+                   (GRID-POINT-V(GRID-POINT-INDEX) - GRID-MIN-V)
+                   * GRID-WIDTH
+                   + (GRID-POINT-H(GRID-POINT-INDEX) - GRID-MIN-H)
+                   + 1
+               MOVE "*" TO GRID-CELL-FLAG(GRID-CELL-INDEX)
+             END-PERFORM
+
+             PERFORM VARYING GRID-ROW FROM GRID-MAX-V BY -1
+                 UNTIL GRID-ROW < GRID-MIN-V
+               MOVE SPACES TO GRID-REPORT-LINE
+               PERFORM VARYING GRID-COL FROM GRID-MIN-H BY 1
+                   UNTIL GRID-COL > GRID-MAX-H
+                 COMPUTE GRID-LINE-POS = GRID-COL - GRID-MIN-H + 1
+                 COMPUTE GRID-CELL-INDEX =
+                     (GRID-ROW - GRID-MIN-V) * GRID-WIDTH
+                     + (GRID-COL - GRID-MIN-H)
+                     + 1
+                 IF GRID-COL = GRID-FINAL-H AND GRID-ROW = GRID-FINAL-V
+                   MOVE "E" TO GRID-REPORT-LINE(GRID-LINE-POS:1)
+                 ELSE
+                   IF GRID-COL = 0 AND GRID-ROW = 0
+                     MOVE "S" TO GRID-REPORT-LINE(GRID-LINE-POS:1)
+                   ELSE
+                     IF GRID-CELL-FLAG(GRID-CELL-INDEX) = "*"
+                       MOVE "*" TO GRID-REPORT-LINE(GRID-LINE-POS:1)
+                     ELSE
+                       MOVE "." TO GRID-REPORT-LINE(GRID-LINE-POS:1)
+                     END-IF
+                   END-IF
+                 END-IF
+               END-PERFORM
+               MOVE GRID-REPORT-LINE TO GRID-REPORT-RECORD
+               WRITE GRID-REPORT-RECORD
+             END-PERFORM
+           END-IF
+
+           CLOSE GRID-REPORT.
