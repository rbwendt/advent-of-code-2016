@@ -0,0 +1,14 @@
+      *> shared move-type summary record layout - one record per run,
+      *> written to MOVE-SUMMARY by day1.cbl/day1.b.cbl/day1.c.cbl: how
+      *> many directions were processed, how many were L vs R, and how
+      *> far from the origin (on either axis) the walk ever reached.
+       01 MOVE-SUMMARY-RECORD.
+          05 MS-PROGRAM-NAME PIC X(24).
+          05 MS-RUN-DATE     PIC X(10).
+          05 MS-RUN-TIME     PIC X(8).
+          05 MS-TOTAL-MOVES  PIC 9(6).
+          05 MS-LEFT-COUNT   PIC 9(6).
+          05 MS-RIGHT-COUNT  PIC 9(6).
+          05 MS-MAX-ABS-H    PIC 9(3).
+          05 MS-MAX-ABS-V    PIC 9(3).
+          05 MS-DIRECTIONS-FILE PIC X(100).
