@@ -0,0 +1,38 @@
+      *> shared path-trace grid fields - paired with GRIDBUILD.cpy.
+      *> GRID-POINTS records one (Horizontal,Vertical) pair per plotted
+      *> point of the walk - every unit step for day1.b.cbl, one point
+      *> per instruction for day1.cbl, since day1.cbl does not track
+      *> intermediate unit steps - and BUILD-PATH-GRID renders them as
+      *> an ASCII map written to GRID-REPORT. WS-MAX-GRID-CELLS and
+      *> WS-MAX-GRID-WIDTH cap how large a grid will actually be
+      *> printed, so a long way-off-course walk degrades to a message
+      *> line instead of a report nobody could read.
+       78 WS-MAX-GRID-POINTS VALUE 100000.
+       78 WS-MAX-GRID-CELLS  VALUE 10000.
+       78 WS-MAX-GRID-WIDTH  VALUE 130.
+       01 GRID-POINTS.
+          05 GRID-POINT OCCURS WS-MAX-GRID-POINTS TIMES.
+             07 GRID-POINT-H PIC S9(3).
+             07 GRID-POINT-V PIC S9(3).
+       01 GRID-POINT-COUNT PIC 9(6) VALUE 0.
+       01 GRID-PROGRAM-NAME PIC X(24) VALUE SPACES.
+       01 GRID-DIRECTIONS-FILE PIC X(100) VALUE SPACES.
+       01 WS-GRID-REPORT-STATUS PIC X(2).
+       01 GRID-OCCUPANCY.
+          05 GRID-CELL-FLAG PIC X(1) OCCURS WS-MAX-GRID-CELLS TIMES.
+       01 GRID-VARIABLES.
+          05 GRID-MIN-H        PIC S9(3) VALUE 0.
+          05 GRID-MAX-H        PIC S9(3) VALUE 0.
+          05 GRID-MIN-V        PIC S9(3) VALUE 0.
+          05 GRID-MAX-V        PIC S9(3) VALUE 0.
+          05 GRID-FINAL-H      PIC S9(3) VALUE 0.
+          05 GRID-FINAL-V      PIC S9(3) VALUE 0.
+          05 GRID-WIDTH        PIC 9(4) VALUE 0.
+          05 GRID-HEIGHT       PIC 9(4) VALUE 0.
+          05 GRID-CELL-COUNT   PIC 9(7) VALUE 0.
+          05 GRID-ROW          PIC S9(4).
+          05 GRID-COL          PIC S9(4).
+          05 GRID-POINT-INDEX  PIC 9(6).
+          05 GRID-CELL-INDEX   PIC 9(7).
+          05 GRID-LINE-POS     PIC 9(4).
+       01 GRID-REPORT-LINE PIC X(130).
