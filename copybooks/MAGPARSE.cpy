@@ -0,0 +1,18 @@
+      *> shared magnitude-validating paragraph - PERFORM
+      *> VALIDATE-MAGNITUDE once WS-DIRECTION has already been checked
+      *> (Record-Is-Valid reflects that check going in) and WS-MAGNITUDE
+      *> holds the raw record bytes. Rejects a non-numeric magnitude the
+      *> same way an invalid direction is rejected - setting
+      *> Record-Is-Invalid and ER-REASON for the caller's exception
+      *> write - otherwise right-justifies it into Num-Magnitude via the
+      *> same Raw-Magnitude/Move-Magnitude REDEFINES every day1 program
+      *> used to keep for itself.
+       VALIDATE-MAGNITUDE.
+           IF Record-Is-Valid AND WS-MAGNITUDE IS NOT NUMERIC
+             SET Record-Is-Invalid TO TRUE
+             MOVE "invalid magnitude - expected numeric" TO ER-REASON
+           END-IF
+           IF Record-Is-Valid
+             SET Raw-Magnitude TO WS-MAGNITUDE
+             MOVE Move-Magnitude TO Num-Magnitude
+           END-IF.
