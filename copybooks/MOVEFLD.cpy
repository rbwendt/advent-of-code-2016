@@ -0,0 +1,17 @@
+      *> shared move-type summary working fields - paired with
+      *> MOVEREC.cpy/MOVETRAK.cpy. PERFORM COUNT-MOVE-TYPE once per
+      *> valid direction record to keep the L/R totals current, and
+      *> PERFORM TRACK-MAX-REACH wherever Horizontal/Vertical change
+      *> (once per instruction for day1.cbl, once per unit step for
+      *> day1.b.cbl/day1.c.cbl, since only the step-by-step walk can see
+      *> every intermediate position) to keep the max-distance-reached
+      *> totals current.
+       01 WS-MOVE-SUMMARY-STATUS PIC X(2).
+       01 Move-Summary-Variables.
+          05 WS-Total-Moves PIC 9(6) VALUE 0.
+          05 WS-Left-Count  PIC 9(6) VALUE 0.
+          05 WS-Right-Count PIC 9(6) VALUE 0.
+          05 WS-Max-Abs-H   PIC 9(3) VALUE 0.
+          05 WS-Max-Abs-V   PIC 9(3) VALUE 0.
+          05 WS-Cur-Abs-H   PIC S9(3) VALUE 0.
+          05 WS-Cur-Abs-V   PIC S9(3) VALUE 0.
