@@ -1,49 +1,331 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 99-Bottles-of-Beer-On-The-Wall.
        AUTHOR. Joseph James Frantz.
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT AUDIT-TRAIL ASSIGN TO 'audittrail.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-TRAIL-STATUS.
+           SELECT LYRICS-OUT ASSIGN TO 'bottleslyrics.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LYRICS-OUT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-TRAIL.
+       COPY AUDITREC.
+       FD LYRICS-OUT.
+       01 LYRICS-OUT-RECORD PIC X(100).
+
        WORKING-STORAGE SECTION.
+       COPY TSFIELDS.
+       COPY AUDITFLD.
        01 Keeping-Track-Variables.
           05 Bottles                      PIC S99   VALUE 0.
           05 Remaining-Bottles            PIC S99   VALUE 0.
           05 Counting                     PIC 99    VALUE 0.
           05 Start-Position               PIC 99    VALUE 0.
           05 Positions                    PIC 99    VALUE 0.
+      *> parameters - how many bottles to start from and what is
+      *> hanging on the wall. Each defaults to the classic verse and
+      *> can be overridden from the environment, the same ACCEPT/
+      *> ON EXCEPTION idiom day1.cbl uses for its input dataset name.
+       01 Bottles-Parameters.
+          05 WS-Start-Count               PIC 99    VALUE 99.
+          05 WS-Start-Count-Env           PIC X(18).
+          05 WS-Start-Count-Trailing      PIC 99    VALUE 0.
+          05 WS-Start-Count-Len           PIC 99    VALUE 0.
+          05 WS-Item-Name-Plural          PIC X(40)
+                                           VALUE "bottles of beer".
+          05 WS-Item-Name-Singular        PIC X(40)
+                                           VALUE "bottle of beer".
+          05 WS-Item-Plural-Trailing      PIC 99    VALUE 0.
+          05 WS-Item-Plural-Len           PIC 99    VALUE 0.
+          05 WS-Item-Singular-Trailing    PIC 99    VALUE 0.
+          05 WS-Item-Singular-Len         PIC 99    VALUE 0.
+          05 WS-Start-Count-Display       PIC Z9.
+      *> which direction to sing in - PASS-AROUND-THOSE-BEERS counts
+      *> down from WS-Start-Count the classic way, COUNT-THOSE-BEERS-UP
+      *> counts up to it instead. Selected from the environment the
+      *> same way as the other parameters above; defaults to counting
+      *> down.
+          05 WS-Bottles-Mode-Env          PIC X(01).
+          05 WS-Bottles-Mode              PIC X(01) VALUE 'D'.
+             88 Bottles-Mode-Is-Up        VALUE 'U'.
+          05 Bottles-Up                   PIC S99   VALUE 0.
+          05 Added-Bottles                PIC S99   VALUE 0.
+      *> archive copy of the verse currently being sung/displayed -
+      *> paired with LYRICS-OUT, which SING-A-LINE writes to right
+      *> after the same text goes to the screen, so the two can never
+      *> drift apart.
+       01 WS-LYRICS-OUT-STATUS            PIC X(02).
+       01 WS-Lyric-Line                   PIC X(100).
        PROCEDURE DIVISION.
        PASS-AROUND-THOSE-BEERS.
-        PERFORM VARYING Bottles FROM 99 BY -1 UNTIL Bottles = -1
-          DISPLAY SPACES
+        PERFORM BUILD-TIMESTAMP
+        MOVE WS-TS-Date-Out TO WS-AUDIT-START-DATE
+        MOVE WS-TS-Time-Out TO WS-AUDIT-START-TIME
+        ACCEPT WS-Start-Count-Env FROM ENVIRONMENT "BOTTLES_START_COUNT"
+            ON EXCEPTION
+              MOVE "99" TO WS-Start-Count-Env
+        END-ACCEPT
+        MOVE ZEROES TO WS-Start-Count-Trailing
+        INSPECT WS-Start-Count-Env
+            TALLYING WS-Start-Count-Trailing FOR TRAILING SPACES
+        SUBTRACT WS-Start-Count-Trailing FROM 18
+            GIVING WS-Start-Count-Len
+        IF WS-Start-Count-Len > 0 AND WS-Start-Count-Len <= 2
+            AND WS-Start-Count-Env(1:WS-Start-Count-Len) IS NUMERIC
+          MOVE WS-Start-Count-Env(1:WS-Start-Count-Len)
+              TO WS-Start-Count
+        ELSE
+          DISPLAY "BOTTLES_START_COUNT value is invalid, non-numeric, "
+              "or out of range for a two-digit count - using default 99"
+          MOVE 99 TO WS-Start-Count
+        END-IF
+        ACCEPT WS-Item-Name-Plural FROM ENVIRONMENT
+            "BOTTLES_ITEM_NAME_PLURAL"
+            ON EXCEPTION
+              MOVE "bottles of beer" TO WS-Item-Name-Plural
+        END-ACCEPT
+        ACCEPT WS-Item-Name-Singular FROM ENVIRONMENT
+            "BOTTLES_ITEM_NAME_SINGULAR"
+            ON EXCEPTION
+              MOVE "bottle of beer" TO WS-Item-Name-Singular
+        END-ACCEPT
+        MOVE ZEROES TO WS-Item-Plural-Trailing
+        INSPECT WS-Item-Name-Plural
+            TALLYING WS-Item-Plural-Trailing FOR TRAILING SPACES
+        SUBTRACT WS-Item-Plural-Trailing FROM 40
+            GIVING WS-Item-Plural-Len
+        MOVE ZEROES TO WS-Item-Singular-Trailing
+        INSPECT WS-Item-Name-Singular
+            TALLYING WS-Item-Singular-Trailing FOR TRAILING SPACES
+        SUBTRACT WS-Item-Singular-Trailing FROM 40
+            GIVING WS-Item-Singular-Len
+        MOVE WS-Start-Count TO WS-Start-Count-Display
+        ACCEPT WS-Bottles-Mode-Env FROM ENVIRONMENT "BOTTLES_MODE"
+            ON EXCEPTION
+              MOVE SPACE TO WS-Bottles-Mode-Env
+        END-ACCEPT
+        IF WS-Bottles-Mode-Env = 'U' OR WS-Bottles-Mode-Env = 'u'
+          MOVE 'U' TO WS-Bottles-Mode
+        ELSE
+          MOVE 'D' TO WS-Bottles-Mode
+        END-IF
+        OPEN EXTEND AUDIT-TRAIL
+        IF WS-AUDIT-TRAIL-STATUS = '35'
+          OPEN OUTPUT AUDIT-TRAIL
+        END-IF
+        OPEN EXTEND LYRICS-OUT
+        IF WS-LYRICS-OUT-STATUS = '35'
+          OPEN OUTPUT LYRICS-OUT
+        END-IF
+        IF Bottles-Mode-Is-Up
+          PERFORM COUNT-THOSE-BEERS-UP
+        ELSE
+          PERFORM COUNT-THOSE-BEERS-DOWN
+        END-IF
+        PERFORM BUILD-TIMESTAMP
+        INITIALIZE AUDIT-RECORD
+        MOVE "99-Bottles-of-Beer-On-The-Wall" TO AUDIT-PROGRAM-NAME
+        MOVE WS-AUDIT-START-DATE             TO AUDIT-START-DATE
+        MOVE WS-AUDIT-START-TIME             TO AUDIT-START-TIME
+        MOVE WS-TS-Date-Out                  TO AUDIT-END-DATE
+        MOVE WS-TS-Time-Out                  TO AUDIT-END-TIME
+        STRING "sang all " DELIMITED BY SIZE
+               WS-Start-Count-Display DELIMITED BY SIZE
+               " verses" DELIMITED BY SIZE
+               INTO AUDIT-RESULT
+        WRITE AUDIT-RECORD
+        CLOSE AUDIT-TRAIL
+        CLOSE LYRICS-OUT
+       STOP RUN.
+      *> counts down from WS-Start-Count to zero - the classic verse.
+       COUNT-THOSE-BEERS-DOWN.
+        PERFORM VARYING Bottles FROM WS-Start-Count BY -1
+            UNTIL Bottles = -1
+          MOVE SPACES TO WS-Lyric-Line
+          PERFORM SING-A-LINE
           SUBTRACT 1 FROM Bottles GIVING Remaining-Bottles
           EVALUATE Bottles
             WHEN 0
-              DISPLAY "No more bottles of beer on the wall, "
-                      "no more bottles of beer."
-              DISPLAY "Go to the store and buy some more, "
-                      "99 bottles of beer on the wall."
+              MOVE SPACES TO WS-Lyric-Line
+              STRING "No more "
+                  WS-Item-Name-Plural(1:WS-Item-Plural-Len)
+                  " on the wall, no more "
+                  WS-Item-Name-Plural(1:WS-Item-Plural-Len) "."
+                  DELIMITED BY SIZE INTO WS-Lyric-Line
+              PERFORM SING-A-LINE
+              MOVE SPACES TO WS-Lyric-Line
+              IF WS-Start-Count = 0
+                STRING "Go to the store and buy some more, no "
+                    WS-Item-Name-Plural(1:WS-Item-Plural-Len)
+                    " on the wall."
+                    DELIMITED BY SIZE INTO WS-Lyric-Line
+              ELSE
+                MOVE ZEROES TO Counting
+                INSPECT WS-Start-Count TALLYING
+                  Counting FOR LEADING ZEROES
+                ADD 1 TO Counting GIVING Start-Position
+                SUBTRACT Counting FROM 2 GIVING Positions
+                IF WS-Start-Count = 1
+                  STRING "Go to the store and buy some more, "
+                      WS-Start-Count(Start-Position:Positions) " "
+                      WS-Item-Name-Singular(1:WS-Item-Singular-Len)
+                      " on the wall."
+                      DELIMITED BY SIZE INTO WS-Lyric-Line
+                ELSE
+                  STRING "Go to the store and buy some more, "
+                      WS-Start-Count(Start-Position:Positions) " "
+                      WS-Item-Name-Plural(1:WS-Item-Plural-Len)
+                      " on the wall."
+                      DELIMITED BY SIZE INTO WS-Lyric-Line
+                END-IF
+              END-IF
+              PERFORM SING-A-LINE
             WHEN 1
-              DISPLAY "1 bottle of beer on the wall, "
-                      "1 bottle of beer."
-              DISPLAY "Take one down and pass it around, "
-                      "no more bottles of beer on the wall."
-            WHEN 2 Thru 99
+              MOVE SPACES TO WS-Lyric-Line
+              STRING "1 "
+                  WS-Item-Name-Singular(1:WS-Item-Singular-Len)
+                  " on the wall, 1 "
+                  WS-Item-Name-Singular(1:WS-Item-Singular-Len) "."
+                  DELIMITED BY SIZE INTO WS-Lyric-Line
+              PERFORM SING-A-LINE
+              MOVE SPACES TO WS-Lyric-Line
+              STRING "Take one down and pass it around, no more "
+                  WS-Item-Name-Plural(1:WS-Item-Plural-Len)
+                  " on the wall."
+                  DELIMITED BY SIZE INTO WS-Lyric-Line
+              PERFORM SING-A-LINE
+            WHEN 2 Thru WS-Start-Count
               MOVE ZEROES TO Counting
               INSPECT Bottles,
                 TALLYING Counting FOR LEADING ZEROES
               ADD 1 TO Counting GIVING Start-Position
               SUBTRACT Counting FROM 2 GIVING Positions
-              DISPLAY Bottles(Start-Position:Positions)
-                      " bottles of beer on the wall, "
-                      Bottles(Start-Position:Positions)
-                      " bottles of beer."
+              MOVE SPACES TO WS-Lyric-Line
+              STRING Bottles(Start-Position:Positions) " "
+                  WS-Item-Name-Plural(1:WS-Item-Plural-Len)
+                  " on the wall, "
+                  Bottles(Start-Position:Positions) " "
+                  WS-Item-Name-Plural(1:WS-Item-Plural-Len) "."
+                  DELIMITED BY SIZE INTO WS-Lyric-Line
+              PERFORM SING-A-LINE
               MOVE ZEROES TO Counting
               INSPECT Remaining-Bottles TALLYING
                 Counting FOR LEADING ZEROES
               ADD 1 TO Counting GIVING Start-Position
               SUBTRACT Counting FROM 2 GIVING Positions
-              DISPLAY "Take one down and pass it around, "
-                      Remaining-Bottles(Start-Position:Positions)
-                      " bottles of beer on the wall."
+              MOVE SPACES TO WS-Lyric-Line
+              STRING "Take one down and pass it around, "
+                  Remaining-Bottles(Start-Position:Positions) " "
+                  WS-Item-Name-Plural(1:WS-Item-Plural-Len)
+                  " on the wall."
+                  DELIMITED BY SIZE INTO WS-Lyric-Line
+              PERFORM SING-A-LINE
           END-EVALUATE
-        END-PERFORM
-       STOP RUN.
+        END-PERFORM.
+      *> counts up from zero to WS-Start-Count instead - the mirror
+      *> image of COUNT-THOSE-BEERS-DOWN above.
+       COUNT-THOSE-BEERS-UP.
+        PERFORM VARYING Bottles-Up FROM 0 BY 1
+            UNTIL Bottles-Up > WS-Start-Count
+          MOVE SPACES TO WS-Lyric-Line
+          PERFORM SING-A-LINE
+          ADD 1 TO Bottles-Up GIVING Added-Bottles
+          EVALUATE Bottles-Up
+            WHEN 0
+              MOVE SPACES TO WS-Lyric-Line
+              STRING "No "
+                  WS-Item-Name-Plural(1:WS-Item-Plural-Len)
+                  " on the wall, no "
+                  WS-Item-Name-Plural(1:WS-Item-Plural-Len) "."
+                  DELIMITED BY SIZE INTO WS-Lyric-Line
+              PERFORM SING-A-LINE
+              MOVE SPACES TO WS-Lyric-Line
+              STRING "Go to the store and buy some, 1 "
+                  WS-Item-Name-Singular(1:WS-Item-Singular-Len)
+                  " on the wall."
+                  DELIMITED BY SIZE INTO WS-Lyric-Line
+              PERFORM SING-A-LINE
+            WHEN WS-Start-Count
+              MOVE ZEROES TO Counting
+              INSPECT Bottles-Up,
+                TALLYING Counting FOR LEADING ZEROES
+              ADD 1 TO Counting GIVING Start-Position
+              SUBTRACT Counting FROM 2 GIVING Positions
+              MOVE SPACES TO WS-Lyric-Line
+              IF WS-Start-Count = 1
+                STRING Bottles-Up(Start-Position:Positions) " "
+                    WS-Item-Name-Singular(1:WS-Item-Singular-Len)
+                    " on the wall, "
+                    Bottles-Up(Start-Position:Positions) " "
+                    WS-Item-Name-Singular(1:WS-Item-Singular-Len) "."
+                    DELIMITED BY SIZE INTO WS-Lyric-Line
+              ELSE
+                STRING Bottles-Up(Start-Position:Positions) " "
+                    WS-Item-Name-Plural(1:WS-Item-Plural-Len)
+                    " on the wall, "
+                    Bottles-Up(Start-Position:Positions) " "
+                    WS-Item-Name-Plural(1:WS-Item-Plural-Len) "."
+                    DELIMITED BY SIZE INTO WS-Lyric-Line
+              END-IF
+              PERFORM SING-A-LINE
+            WHEN 1
+              MOVE SPACES TO WS-Lyric-Line
+              STRING "1 "
+                  WS-Item-Name-Singular(1:WS-Item-Singular-Len)
+                  " on the wall, 1 "
+                  WS-Item-Name-Singular(1:WS-Item-Singular-Len) "."
+                  DELIMITED BY SIZE INTO WS-Lyric-Line
+              PERFORM SING-A-LINE
+              MOVE ZEROES TO Counting
+              INSPECT Added-Bottles TALLYING
+                Counting FOR LEADING ZEROES
+              ADD 1 TO Counting GIVING Start-Position
+              SUBTRACT Counting FROM 2 GIVING Positions
+              MOVE SPACES TO WS-Lyric-Line
+              STRING "Put one up and pass it around, "
+                  Added-Bottles(Start-Position:Positions) " "
+                  WS-Item-Name-Plural(1:WS-Item-Plural-Len)
+                  " on the wall."
+                  DELIMITED BY SIZE INTO WS-Lyric-Line
+              PERFORM SING-A-LINE
+            WHEN OTHER
+              MOVE ZEROES TO Counting
+              INSPECT Bottles-Up,
+                TALLYING Counting FOR LEADING ZEROES
+              ADD 1 TO Counting GIVING Start-Position
+              SUBTRACT Counting FROM 2 GIVING Positions
+              MOVE SPACES TO WS-Lyric-Line
+              STRING Bottles-Up(Start-Position:Positions) " "
+                  WS-Item-Name-Plural(1:WS-Item-Plural-Len)
+                  " on the wall, "
+                  Bottles-Up(Start-Position:Positions) " "
+                  WS-Item-Name-Plural(1:WS-Item-Plural-Len) "."
+                  DELIMITED BY SIZE INTO WS-Lyric-Line
+              PERFORM SING-A-LINE
+              MOVE ZEROES TO Counting
+              INSPECT Added-Bottles TALLYING
+                Counting FOR LEADING ZEROES
+              ADD 1 TO Counting GIVING Start-Position
+              SUBTRACT Counting FROM 2 GIVING Positions
+              MOVE SPACES TO WS-Lyric-Line
+              STRING "Put one up and pass it around, "
+                  Added-Bottles(Start-Position:Positions) " "
+                  WS-Item-Name-Plural(1:WS-Item-Plural-Len)
+                  " on the wall."
+                  DELIMITED BY SIZE INTO WS-Lyric-Line
+              PERFORM SING-A-LINE
+          END-EVALUATE
+        END-PERFORM.
+      *> writes the line currently held in WS-Lyric-Line both to the
+      *> screen and to LYRICS-OUT, so the archived lyrics file always
+      *> matches what was displayed.
+       SING-A-LINE.
+        DISPLAY WS-Lyric-Line
+        MOVE WS-Lyric-Line TO LYRICS-OUT-RECORD
+        WRITE LYRICS-OUT-RECORD.
+       COPY TSBUILD.
 
