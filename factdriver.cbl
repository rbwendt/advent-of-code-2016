@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Factorial-Driver.
+       AUTHOR. Ben Wendt.
+      *> modification history
+      *> - added as the batch entry point for Factorial-hopefully once
+      *>   that program became a CALLable subprogram: reads the runtime
+      *>   operand, CALLs the subprogram, and owns the audit trail the
+      *>   subprogram used to keep for itself.
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT AUDIT-TRAIL ASSIGN TO 'audittrail.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-TRAIL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-TRAIL.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       COPY TSFIELDS.
+       COPY AUDITFLD.
+      *> runtime operand - how high to count. Defaults to the original
+      *> 16! and can be overridden from the environment, the same
+      *> ACCEPT/ON EXCEPTION idiom day1.cbl uses for its input dataset
+      *> name. WS-Product/WS-Overflow-Switch/WS-Stopped-At receive the
+      *> CALLed subprogram's results.
+       01 Factorial-Call-Parameters.
+          05 WS-N                      PIC S99   VALUE 16.
+          05 WS-N-Env                  PIC X(18).
+          05 WS-N-Trailing             PIC 99    VALUE 0.
+          05 WS-N-Len                  PIC 99    VALUE 0.
+          05 WS-N-Display              PIC Z9.
+          05 WS-Product                PIC 9(18) VALUE 0.
+          05 WS-Overflow-Switch        PIC X(01) VALUE 'N'.
+             88 Overflow-Detected      VALUE 'Y'.
+          05 WS-Stopped-At             PIC S99   VALUE 0.
+       PROCEDURE DIVISION.
+       RUN-FACTORIAL.
+        PERFORM BUILD-TIMESTAMP
+        MOVE WS-TS-Date-Out TO WS-AUDIT-START-DATE
+        MOVE WS-TS-Time-Out TO WS-AUDIT-START-TIME
+        ACCEPT WS-N-Env FROM ENVIRONMENT "FACT_N"
+            ON EXCEPTION
+              MOVE "16" TO WS-N-Env
+        END-ACCEPT
+        MOVE ZEROES TO WS-N-Trailing
+        INSPECT WS-N-Env
+            TALLYING WS-N-Trailing FOR TRAILING SPACES
+        SUBTRACT WS-N-Trailing FROM 18 GIVING WS-N-Len
+        IF WS-N-Len > 0 AND WS-N-Len <= 2
+            AND WS-N-Env(1:WS-N-Len) IS NUMERIC
+          MOVE WS-N-Env(1:WS-N-Len) TO WS-N
+        ELSE
+          DISPLAY "FACT_N value is invalid, non-numeric, or out of "
+              "range for a two-digit operand - using default 16"
+          MOVE 16 TO WS-N
+        END-IF
+        MOVE WS-N TO WS-N-Display
+        OPEN EXTEND AUDIT-TRAIL
+        IF WS-AUDIT-TRAIL-STATUS = '35'
+          OPEN OUTPUT AUDIT-TRAIL
+        END-IF
+        CALL "Factorial-hopefully" USING WS-N WS-Product
+            WS-Overflow-Switch WS-Stopped-At
+        END-CALL
+        PERFORM BUILD-TIMESTAMP
+        INITIALIZE AUDIT-RECORD
+        MOVE "Factorial-Driver"      TO AUDIT-PROGRAM-NAME
+        MOVE WS-AUDIT-START-DATE     TO AUDIT-START-DATE
+        MOVE WS-AUDIT-START-TIME     TO AUDIT-START-TIME
+        MOVE WS-TS-Date-Out          TO AUDIT-END-DATE
+        MOVE WS-TS-Time-Out          TO AUDIT-END-TIME
+        IF Overflow-Detected
+          STRING WS-N-Display "! overflowed - result truncated at "
+              WS-Stopped-At "! = " WS-Product
+              DELIMITED BY SIZE INTO AUDIT-RESULT
+        ELSE
+          STRING WS-N-Display "! = " WS-Product
+              DELIMITED BY SIZE INTO AUDIT-RESULT
+        END-IF
+        WRITE AUDIT-RECORD
+        CLOSE AUDIT-TRAIL.
+       STOP RUN.
+       COPY TSBUILD.
