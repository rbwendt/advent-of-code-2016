@@ -1,12 +1,36 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. Advent-2016-Day-1.b.
+PROGRAM-ID. "Advent-2016-Day-1.b".
 AUTHOR. Ben Wendt.
 
 ENVIRONMENT DIVISION.
   INPUT-OUTPUT SECTION.
     FILE-CONTROL.
-    SELECT DIRECTIONS ASSIGN TO 'day1.txt'
-    ORGANIZATION IS LINE SEQUENTIAL.            
+    SELECT DIRECTIONS ASSIGN TO DYNAMIC WS-DIRECTIONS-FILE
+    ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT DAY1-RESULTS ASSIGN TO 'day1results.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-DAY1-RESULTS-STATUS.
+    SELECT DAY1-EXCEPTIONS ASSIGN TO 'day1exceptions.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-DAY1-EXCEPTIONS-STATUS.
+    SELECT AUDIT-TRAIL ASSIGN TO 'audittrail.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-TRAIL-STATUS.
+    SELECT GRID-REPORT ASSIGN TO 'day1grid.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-GRID-REPORT-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-CHECKPOINT-STATUS.
+    SELECT CHECKPOINT-SPOTS ASSIGN TO DYNAMIC WS-CHECKPOINT-SPOTS-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-CHECKPOINT-SPOTS-STATUS.
+    SELECT MOVE-SUMMARY ASSIGN TO 'day1moves.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-MOVE-SUMMARY-STATUS.
+    SELECT BATCH-CONTROL ASSIGN TO DYNAMIC WS-BATCH-FILE
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-BATCH-CONTROL-STATUS.
 
 DATA DIVISION.
    FILE SECTION.
@@ -15,36 +39,215 @@ DATA DIVISION.
       05 DIRECTION PIC X(1).
       05 MAGNITUDE PIC X(3).
 
+   FD DAY1-RESULTS.
+   COPY DAY1REC.
+
+   FD DAY1-EXCEPTIONS.
+   01 EXCEPTION-RECORD.
+      05 ER-LINE-NUMBER  PIC 9(6).
+      05 ER-SEP-1        PIC X(1).
+      05 ER-RAW-DIRECTION PIC X(1).
+      05 ER-RAW-MAGNITUDE PIC X(3).
+      05 ER-SEP-2        PIC X(1).
+      05 ER-REASON       PIC X(40).
+      05 ER-DIRECTIONS-FILE PIC X(100).
+
+   FD AUDIT-TRAIL.
+   COPY AUDITREC.
+
+   FD GRID-REPORT.
+   01 GRID-REPORT-RECORD PIC X(130).
+
+   FD CHECKPOINT-FILE.
+   01 CHECKPOINT-RECORD.
+      05 CK-RECORD-TYPE        PIC X(1).
+      05 CK-LINE-NUMBER        PIC 9(6).
+      05 CK-HORIZONTAL         PIC S9(3).
+      05 CK-VERTICAL           PIC S9(3).
+      05 CK-V-HORIZONTAL       PIC S9(3).
+      05 CK-V-VERTICAL         PIC S9(3).
+      05 CK-SPOTS-VISITED      PIC 9(6).
+      05 CK-REPEAT-FOUND       PIC X(1).
+      05 CK-FIRST-REPEAT-HORIZ PIC S9(3).
+      05 CK-FIRST-REPEAT-VERT  PIC S9(3).
+      05 CK-TOTAL-MOVES        PIC 9(6).
+      05 CK-LEFT-COUNT         PIC 9(6).
+      05 CK-RIGHT-COUNT        PIC 9(6).
+      05 CK-MAX-ABS-H          PIC 9(3).
+      05 CK-MAX-ABS-V          PIC 9(3).
+      05 CK-GRID-POINT-COUNT   PIC 9(6).
+
+*> the header above is the only record in CHECKPOINT-FILE and is
+*> rewritten in full at every checkpoint - cheap, since it is always
+*> exactly one record. The Visited-Spots/GRID-POINTS history that goes
+*> with it is far too large to rewrite every time, so it lives in its
+*> own CHECKPOINT-SPOTS file instead, where WRITE-CHECKPOINT only ever
+*> appends the entries added since the previous checkpoint.
+   FD CHECKPOINT-SPOTS.
+   01 CHECKPOINT-SPOT-RECORD.
+      05 CS-RECORD-TYPE        PIC X(1).
+      05 CS-HORIZONTAL         PIC S9(3).
+      05 CS-VERTICAL           PIC S9(3).
+
+   FD MOVE-SUMMARY.
+   COPY MOVEREC.
+
+   FD BATCH-CONTROL.
+   01 BATCH-CONTROL-RECORD PIC X(100).
+
    WORKING-STORAGE SECTION.
+   COPY TSFIELDS.
+   COPY AUDITFLD.
+   COPY GRIDFLD.
+   COPY MAGFLD.
+   COPY MOVEFLD.
+   01 WS-DIRECTIONS-FILE PIC X(100) VALUE 'day1.txt'.
+   01 WS-BATCH-FILE PIC X(100) VALUE SPACES.
+   01 WS-BATCH-CONTROL-STATUS PIC X(2).
+   01 WS-BATCH-EOF PIC A(1) VALUE SPACE.
+   01 WS-DAY1-RESULTS-STATUS PIC X(2).
+   01 WS-DAY1-EXCEPTIONS-STATUS PIC X(2).
+   01 WS-LINE-NUMBER PIC 9(6) VALUE 0.
+   01 WS-RECORD-VALID-SWITCH PIC X(1) VALUE 'Y'.
+       88 Record-Is-Valid   VALUE 'Y'.
+       88 Record-Is-Invalid VALUE 'N'.
    01 Keeping-Track-Variables.
       05 Horizontal    PIC S9(3) VALUE 0.
       05 Vertical      PIC S9(3) VALUE 0.
       05 V-Horizontal  PIC S9(3) VALUE 0.
       05 V-Vertical    PIC S9(3) VALUE 1.
       05 Manhattan     PIC S9(3) VALUE 0.
-      05 Num-Magnitude PIC 9(3).
-   01 Something-Else.
-      05 Raw-Magnitude PIC X(3).
-      05 Move-Magnitude REDEFINES Raw-Magnitude PIC Z(3).
    01 WS-DIRECTIONS.
       05 WS-DIRECTION PIC X(1).
       05 WS-MAGNITUDE PIC 9(3).
+   01 Step-Variables.
+      05 Unit-Horizontal PIC S9(1) VALUE 0.
+      05 Unit-Vertical   PIC S9(1) VALUE 0.
+      05 Step-Count      PIC 9(3) VALUE 0.
+   78 WS-MAX-VISITED-SPOTS VALUE 100000.
    01 Previous-Visit-Variables.
-      05 Visited-Spots OCCURS 178 TIMES.
-        07 First-Coord PIC 9(3) VALUE 0.
+      05 Visited-Spots OCCURS WS-MAX-VISITED-SPOTS TIMES.
+        07 First-Coord PIC S9(3) VALUE 0.
         07 Other-Coord OCCURS 2 TIMES.
-          09 Second-Coord PIC 9(3) VALUE 0.
+          09 Second-Coord PIC S9(3) VALUE 0.
+      05 Spots-Visited        PIC 9(6) VALUE 0.
+      05 Repeat-Index         PIC 9(6) VALUE 0.
+      05 Repeat-Found-Switch  PIC X(1) VALUE 'N'.
+          88 Repeat-Found     VALUE 'Y'.
+      05 First-Repeat-Horiz   PIC S9(3) VALUE 0.
+      05 First-Repeat-Vert    PIC S9(3) VALUE 0.
+      05 First-Repeat-Manhattan PIC S9(4) VALUE 0.
    01 WS-EOF PIC A(1).
+   78 WS-CHECKPOINT-INTERVAL VALUE 100.
+   01 WS-CHECKPOINT-VARIABLES.
+      05 WS-CHECKPOINT-STATUS        PIC X(2).
+      05 WS-CHECKPOINT-SPOTS-STATUS  PIC X(2).
+      05 WS-CHECKPOINT-FOUND-SWITCH  PIC X(1) VALUE 'N'.
+          88 Checkpoint-Was-Found    VALUE 'Y'.
+      05 WS-SKIP-COUNT                PIC 9(6).
+      05 WS-CHECKPOINT-INDEX          PIC 9(6).
+      05 WS-CHECKPOINT-QUOTIENT       PIC 9(6).
+      05 WS-CHECKPOINT-REMAINDER      PIC 9(6).
+      05 WS-CHECKPOINT-LAST-SPOT      PIC 9(6) VALUE 0.
+      05 WS-CHECKPOINT-LAST-GRID      PIC 9(6) VALUE 0.
+      05 WS-CHECKPOINT-START          PIC 9(6).
+*> CHECKPOINT-FILE/CHECKPOINT-SPOTS are named after the directions
+*> file they belong to, so a DAY1_BATCH_FILE run restarted from the
+*> top after an abend can never load one batch file's leftover
+*> checkpoint while processing a different file.
+      05 WS-CHECKPOINT-FILE-NAME      PIC X(120) VALUE SPACES.
+      05 WS-CHECKPOINT-SPOTS-NAME     PIC X(125) VALUE SPACES.
 
 PROCEDURE DIVISION.
+*> when DAY1_BATCH_FILE names a control file, each line of that file
+*> is taken as a directions filename in turn, and a complete run -
+*> with its own result/exception/audit/move-summary records - is
+*> performed for every one of them; otherwise this behaves exactly as
+*> before, running once against DAY1_DIRECTIONS_FILE (or day1.txt).
+*> checkpoint/restart (see LOAD-CHECKPOINT/WRITE-CHECKPOINT below)
+*> only ever covers resuming part-way through the file the walk is
+*> currently on - CLEAR-CHECKPOINT runs at the end of every completed
+*> file, so the next batch file always starts from a clean checkpoint
+*> - it does not resume a batch partway through its list of files.
+   ACCEPT WS-BATCH-FILE FROM ENVIRONMENT "DAY1_BATCH_FILE"
+       ON EXCEPTION
+         MOVE SPACES TO WS-BATCH-FILE
+   END-ACCEPT.
+   IF WS-BATCH-FILE = SPACES
+     ACCEPT WS-DIRECTIONS-FILE FROM ENVIRONMENT "DAY1_DIRECTIONS_FILE"
+         ON EXCEPTION
+           MOVE 'day1.txt' TO WS-DIRECTIONS-FILE
+     END-ACCEPT
+     PERFORM PROCESS-ONE-DAY1-RUN
+   ELSE
+     OPEN INPUT BATCH-CONTROL
+     IF WS-BATCH-CONTROL-STATUS NOT = '00'
+       DISPLAY "DAY1_BATCH_FILE " WS-BATCH-FILE
+           " could not be opened (status " WS-BATCH-CONTROL-STATUS
+           ") - no batch runs performed"
+     ELSE
+        PERFORM UNTIL WS-BATCH-EOF = 'Y'
+           READ BATCH-CONTROL INTO WS-DIRECTIONS-FILE
+              AT END MOVE 'Y' TO WS-BATCH-EOF
+              NOT AT END PERFORM PROCESS-ONE-DAY1-RUN
+           END-READ
+        END-PERFORM
+        CLOSE BATCH-CONTROL
+     END-IF
+   END-IF.
+STOP RUN.
+
+*> one complete day1.b run - open every file, walk WS-DIRECTIONS-FILE
+*> until EOF or the first repeated location, write the result/
+*> exception/audit/move-summary records, and close everything back up
+*> again. PERFORMed once for a single-file run, or once per line of a
+*> batch control file.
+PROCESS-ONE-DAY1-RUN.
+   PERFORM RESET-RUN-STATE
+   PERFORM BUILD-CHECKPOINT-FILENAMES
+   PERFORM BUILD-TIMESTAMP
+   MOVE WS-TS-Date-Out TO WS-AUDIT-START-DATE
+   MOVE WS-TS-Time-Out TO WS-AUDIT-START-TIME
    OPEN INPUT DIRECTIONS.
-      PERFORM UNTIL WS-EOF='Y'
+   OPEN EXTEND DAY1-RESULTS.
+   IF WS-DAY1-RESULTS-STATUS = '35'
+     OPEN OUTPUT DAY1-RESULTS
+   END-IF.
+   OPEN EXTEND DAY1-EXCEPTIONS.
+   IF WS-DAY1-EXCEPTIONS-STATUS = '35'
+     OPEN OUTPUT DAY1-EXCEPTIONS
+   END-IF.
+   OPEN EXTEND AUDIT-TRAIL.
+   IF WS-AUDIT-TRAIL-STATUS = '35'
+     OPEN OUTPUT AUDIT-TRAIL
+   END-IF.
+   OPEN EXTEND MOVE-SUMMARY.
+   IF WS-MOVE-SUMMARY-STATUS = '35'
+     OPEN OUTPUT MOVE-SUMMARY
+   END-IF.
+   PERFORM LOAD-CHECKPOINT.
+      PERFORM UNTIL WS-EOF='Y' OR Repeat-Found
          READ DIRECTIONS INTO WS-DIRECTIONS
             AT END MOVE 'Y' TO WS-EOF
             NOT AT END
-              SET Raw-Magnitude to WS-MAGNITUDE
-              *> https://community.microfocus.com/microfocus/cobol/rm_cobol/w/knowledge_base/3653/how-do-you-right-justify-a-numeric-value
-              MOVE Move-Magnitude TO Num-Magnitude
+              ADD 1 TO WS-LINE-NUMBER
+              INITIALIZE EXCEPTION-RECORD
+              SET Record-Is-Valid TO TRUE
+              IF WS-DIRECTION NOT = "L" AND WS-DIRECTION NOT = "R"
+                SET Record-Is-Invalid TO TRUE
+                MOVE "invalid direction - expected L or R" TO ER-REASON
+              END-IF
+              PERFORM VALIDATE-MAGNITUDE
+
+              IF Record-Is-Invalid
+                MOVE WS-LINE-NUMBER TO ER-LINE-NUMBER
+                MOVE SPACE          TO ER-SEP-1 ER-SEP-2
+                MOVE WS-DIRECTION   TO ER-RAW-DIRECTION
+                MOVE WS-MAGNITUDE   TO ER-RAW-MAGNITUDE
+                MOVE WS-DIRECTIONS-FILE TO ER-DIRECTIONS-FILE
+                WRITE EXCEPTION-RECORD
+              ELSE
+              PERFORM COUNT-MOVE-TYPE
               EVALUATE WS-DIRECTION
               WHEN "L"
                 EVALUATE V-Horizontal
@@ -84,10 +287,58 @@ PROCEDURE DIVISION.
                 END-EVALUATE
               END-EVALUATE
 
-              ADD V-Horizontal to Horizontal GIVING Horizontal
-              ADD V-Vertical to Vertical GIVING Vertical
+              EVALUATE TRUE
+                WHEN V-Horizontal > 0
+                  MOVE 1 TO Unit-Horizontal
+                  MOVE 0 TO Unit-Vertical
+                WHEN V-Horizontal < 0
+                  MOVE -1 TO Unit-Horizontal
+                  MOVE 0 TO Unit-Vertical
+                WHEN V-Vertical > 0
+                  MOVE 0 TO Unit-Horizontal
+                  MOVE 1 TO Unit-Vertical
+                WHEN OTHER
+                  MOVE 0 TO Unit-Horizontal
+                  MOVE -1 TO Unit-Vertical
+              END-EVALUATE
+
+              PERFORM VARYING Step-Count FROM 1 BY 1
+                  UNTIL Step-Count > Num-Magnitude OR Repeat-Found
+                ADD Unit-Horizontal TO Horizontal
+                ADD Unit-Vertical TO Vertical
+                PERFORM TRACK-MAX-REACH
+
+                PERFORM VARYING Repeat-Index FROM 1 BY 1
+                    UNTIL Repeat-Index > Spots-Visited OR Repeat-Found
+                  IF Horizontal = First-Coord(Repeat-Index)
+                     AND Vertical = Second-Coord(Repeat-Index, 1)
+                    SET Repeat-Found TO TRUE
+                    MOVE Horizontal TO First-Repeat-Horiz
+                    MOVE Vertical TO First-Repeat-Vert
+                  END-IF
+                END-PERFORM
+
+                IF NOT Repeat-Found
+                  IF Spots-Visited = WS-MAX-VISITED-SPOTS
+                    DISPLAY "Visited-Spots table is full at "
+                            WS-MAX-VISITED-SPOTS " entries - "
+                            "stopping before the walk can be tracked "
+                            "any further"
+                    STOP RUN
+                  END-IF
+                  ADD 1 TO Spots-Visited
+                  MOVE Horizontal TO First-Coord(Spots-Visited)
+                  MOVE Vertical   TO Second-Coord(Spots-Visited, 1)
+                END-IF
+
+                IF GRID-POINT-COUNT < WS-MAX-GRID-POINTS
+                  ADD 1 TO GRID-POINT-COUNT
+                  MOVE Horizontal TO GRID-POINT-H(GRID-POINT-COUNT)
+                  MOVE Vertical   TO GRID-POINT-V(GRID-POINT-COUNT)
+                END-IF
+              END-PERFORM
 
-              IF Horizontal > 0 AND Vertical > 0    
+              IF Horizontal > 0 AND Vertical > 0
                 ADD Horizontal TO Vertical GIVING Manhattan
               END-IF
               IF Horizontal < 0 AND Vertical < 0    
@@ -97,12 +348,236 @@ PROCEDURE DIVISION.
               IF Horizontal > 0 AND Vertical < 0    
                 SUBTRACT Vertical FROM Horizontal GIVING Manhattan
               END-IF
-              IF Horizontal < 0 AND Vertical > 0    
+              IF Horizontal < 0 AND Vertical > 0
                 SUBTRACT Horizontal FROM Vertical GIVING Manhattan
               END-IF
 
+              DIVIDE WS-LINE-NUMBER BY WS-CHECKPOINT-INTERVAL
+                  GIVING WS-CHECKPOINT-QUOTIENT
+                  REMAINDER WS-CHECKPOINT-REMAINDER
+              IF WS-CHECKPOINT-REMAINDER = 0
+                PERFORM WRITE-CHECKPOINT
+              END-IF
+              END-IF
+
          END-READ
       END-PERFORM.
    CLOSE DIRECTIONS.
+   CLOSE DAY1-EXCEPTIONS.
    DISPLAY "vh " V-Horizontal " v-v " V-Vertical " H " Horizontal " V " Vertical " M " Manhattan
-STOP RUN.
+   IF Repeat-Found
+     MOVE First-Repeat-Horiz TO First-Repeat-Manhattan
+     IF First-Repeat-Manhattan < 0
+       MULTIPLY -1 BY First-Repeat-Manhattan
+     END-IF
+     IF First-Repeat-Vert >= 0
+       ADD First-Repeat-Vert TO First-Repeat-Manhattan
+     ELSE
+       SUBTRACT First-Repeat-Vert FROM First-Repeat-Manhattan
+     END-IF
+     DISPLAY "first repeated location h " First-Repeat-Horiz
+             " v " First-Repeat-Vert " manhattan " First-Repeat-Manhattan
+   ELSE
+     DISPLAY "no location was visited twice"
+   END-IF.
+   PERFORM BUILD-TIMESTAMP
+   MOVE "Advent-2016-Day-1.b" TO DR-PROGRAM-NAME
+   MOVE WS-TS-Date-Out        TO DR-RUN-DATE
+   MOVE WS-TS-Time-Out        TO DR-RUN-TIME
+   MOVE Horizontal            TO DR-HORIZONTAL
+   MOVE Vertical              TO DR-VERTICAL
+   MOVE Manhattan             TO DR-MANHATTAN
+   MOVE First-Repeat-Manhattan TO DR-REPEAT-MANHATTAN
+   MOVE WS-DIRECTIONS-FILE     TO DR-DIRECTIONS-FILE
+   WRITE DAY1-RESULT-RECORD.
+   CLOSE DAY1-RESULTS.
+   MOVE "Advent-2016-Day-1.b" TO GRID-PROGRAM-NAME
+   MOVE WS-DIRECTIONS-FILE    TO GRID-DIRECTIONS-FILE
+   PERFORM BUILD-PATH-GRID.
+   INITIALIZE AUDIT-RECORD
+   MOVE "Advent-2016-Day-1.b" TO AUDIT-PROGRAM-NAME
+   MOVE WS-AUDIT-START-DATE   TO AUDIT-START-DATE
+   MOVE WS-AUDIT-START-TIME   TO AUDIT-START-TIME
+   MOVE WS-TS-Date-Out        TO AUDIT-END-DATE
+   MOVE WS-TS-Time-Out        TO AUDIT-END-TIME
+   IF Repeat-Found
+     STRING "first repeat manhattan " First-Repeat-Manhattan
+         DELIMITED BY SIZE INTO AUDIT-RESULT
+   ELSE
+     MOVE "no location was visited twice" TO AUDIT-RESULT
+   END-IF
+   WRITE AUDIT-RECORD.
+   CLOSE AUDIT-TRAIL.
+   MOVE "Advent-2016-Day-1.b" TO MS-PROGRAM-NAME
+   MOVE WS-TS-Date-Out        TO MS-RUN-DATE
+   MOVE WS-TS-Time-Out        TO MS-RUN-TIME
+   MOVE WS-Total-Moves        TO MS-TOTAL-MOVES
+   MOVE WS-Left-Count         TO MS-LEFT-COUNT
+   MOVE WS-Right-Count        TO MS-RIGHT-COUNT
+   MOVE WS-Max-Abs-H          TO MS-MAX-ABS-H
+   MOVE WS-Max-Abs-V          TO MS-MAX-ABS-V
+   MOVE WS-DIRECTIONS-FILE    TO MS-DIRECTIONS-FILE
+   WRITE MOVE-SUMMARY-RECORD.
+   CLOSE MOVE-SUMMARY.
+   PERFORM CLEAR-CHECKPOINT.
+
+*> clears every field that accumulates across the walk, so a batch run
+*> starts each file from exactly the same state a single-file run
+*> would - the origin, facing north, with no records, moves, repeats
+*> or grid points counted yet, and no stale checkpoint carried over.
+RESET-RUN-STATE.
+    MOVE 0     TO Horizontal Vertical V-Horizontal
+    MOVE 1     TO V-Vertical
+    MOVE 0     TO Manhattan
+    MOVE 0     TO WS-LINE-NUMBER
+    MOVE SPACE TO WS-EOF
+    MOVE 0     TO Spots-Visited
+    MOVE 'N'   TO Repeat-Found-Switch
+    MOVE 0     TO First-Repeat-Horiz First-Repeat-Vert
+    MOVE 0     TO First-Repeat-Manhattan
+    MOVE 0     TO GRID-POINT-COUNT
+    MOVE 0     TO WS-Total-Moves WS-Left-Count WS-Right-Count
+    MOVE 0     TO WS-Max-Abs-H WS-Max-Abs-V
+    MOVE 0     TO WS-CHECKPOINT-LAST-SPOT WS-CHECKPOINT-LAST-GRID
+    MOVE 'N'   TO WS-CHECKPOINT-FOUND-SWITCH.
+
+*> names CHECKPOINT-FILE/CHECKPOINT-SPOTS after the directions file
+*> this run is about to walk, so each file in a DAY1_BATCH_FILE batch
+*> keeps its own checkpoint pair and can never load or clear another
+*> file's checkpoint.
+BUILD-CHECKPOINT-FILENAMES.
+    MOVE SPACES TO WS-CHECKPOINT-FILE-NAME WS-CHECKPOINT-SPOTS-NAME
+    STRING "day1bcheckpoint_" DELIMITED BY SIZE
+        WS-DIRECTIONS-FILE DELIMITED BY SPACE
+        ".dat" DELIMITED BY SIZE
+        INTO WS-CHECKPOINT-FILE-NAME
+    STRING "day1bcheckpointspots_" DELIMITED BY SIZE
+        WS-DIRECTIONS-FILE DELIMITED BY SPACE
+        ".dat" DELIMITED BY SIZE
+        INTO WS-CHECKPOINT-SPOTS-NAME.
+
+COPY TSBUILD.
+COPY GRIDBUILD.
+COPY MAGPARSE.
+COPY MOVETRAK.
+
+*> checkpoint/restart support for the unit-step walk above: every
+*> WS-CHECKPOINT-INTERVAL directions, WRITE-CHECKPOINT saves the
+*> current line number and full walk state - including the move-type
+*> and path-grid counters, not just Horizontal/Vertical - to
+*> CHECKPOINT-FILE, so a run that is interrupted can pick back up
+*> instead of re-walking (and re-counting) from the start. The
+*> Visited-Spots/GRID-POINTS history that goes with that state lives
+*> in CHECKPOINT-SPOTS, which WRITE-CHECKPOINT only ever appends to -
+*> see the comment above FD CHECKPOINT-SPOTS. A completed run clears
+*> both checkpoint files, since there is nothing left to resume.
+LOAD-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS NOT = '35'
+      READ CHECKPOINT-FILE
+          AT END
+            CONTINUE
+          NOT AT END
+            SET Checkpoint-Was-Found TO TRUE
+            MOVE CK-LINE-NUMBER        TO WS-LINE-NUMBER
+            MOVE CK-HORIZONTAL         TO Horizontal
+            MOVE CK-VERTICAL           TO Vertical
+            MOVE CK-V-HORIZONTAL       TO V-Horizontal
+            MOVE CK-V-VERTICAL         TO V-Vertical
+            MOVE CK-SPOTS-VISITED      TO Spots-Visited
+            MOVE CK-REPEAT-FOUND       TO Repeat-Found-Switch
+            MOVE CK-FIRST-REPEAT-HORIZ TO First-Repeat-Horiz
+            MOVE CK-FIRST-REPEAT-VERT  TO First-Repeat-Vert
+            MOVE CK-TOTAL-MOVES        TO WS-Total-Moves
+            MOVE CK-LEFT-COUNT         TO WS-Left-Count
+            MOVE CK-RIGHT-COUNT        TO WS-Right-Count
+            MOVE CK-MAX-ABS-H          TO WS-Max-Abs-H
+            MOVE CK-MAX-ABS-V          TO WS-Max-Abs-V
+            MOVE CK-GRID-POINT-COUNT   TO GRID-POINT-COUNT
+      END-READ
+      CLOSE CHECKPOINT-FILE
+    END-IF
+    IF Checkpoint-Was-Found
+      OPEN INPUT CHECKPOINT-SPOTS
+      PERFORM VARYING WS-CHECKPOINT-INDEX FROM 1 BY 1
+          UNTIL WS-CHECKPOINT-INDEX > Spots-Visited + GRID-POINT-COUNT
+        READ CHECKPOINT-SPOTS
+            AT END
+              CONTINUE
+            NOT AT END
+              EVALUATE CS-RECORD-TYPE
+                WHEN 'S'
+                  ADD 1 TO WS-CHECKPOINT-LAST-SPOT
+                  MOVE CS-HORIZONTAL
+                      TO First-Coord(WS-CHECKPOINT-LAST-SPOT)
+                  MOVE CS-VERTICAL
+                      TO Second-Coord(WS-CHECKPOINT-LAST-SPOT, 1)
+                WHEN 'G'
+                  ADD 1 TO WS-CHECKPOINT-LAST-GRID
+                  MOVE CS-HORIZONTAL
+                      TO GRID-POINT-H(WS-CHECKPOINT-LAST-GRID)
+                  MOVE CS-VERTICAL
+                      TO GRID-POINT-V(WS-CHECKPOINT-LAST-GRID)
+              END-EVALUATE
+        END-READ
+      END-PERFORM
+      CLOSE CHECKPOINT-SPOTS
+      PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+          UNTIL WS-SKIP-COUNT > WS-LINE-NUMBER
+        READ DIRECTIONS INTO WS-DIRECTIONS
+            AT END
+              CONTINUE
+        END-READ
+      END-PERFORM
+      DISPLAY "resuming from checkpoint at line " WS-LINE-NUMBER
+    END-IF.
+
+WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE 'H'                   TO CK-RECORD-TYPE
+    MOVE WS-LINE-NUMBER        TO CK-LINE-NUMBER
+    MOVE Horizontal            TO CK-HORIZONTAL
+    MOVE Vertical              TO CK-VERTICAL
+    MOVE V-Horizontal          TO CK-V-HORIZONTAL
+    MOVE V-Vertical            TO CK-V-VERTICAL
+    MOVE Spots-Visited         TO CK-SPOTS-VISITED
+    MOVE Repeat-Found-Switch   TO CK-REPEAT-FOUND
+    MOVE First-Repeat-Horiz    TO CK-FIRST-REPEAT-HORIZ
+    MOVE First-Repeat-Vert     TO CK-FIRST-REPEAT-VERT
+    MOVE WS-Total-Moves        TO CK-TOTAL-MOVES
+    MOVE WS-Left-Count         TO CK-LEFT-COUNT
+    MOVE WS-Right-Count        TO CK-RIGHT-COUNT
+    MOVE WS-Max-Abs-H          TO CK-MAX-ABS-H
+    MOVE WS-Max-Abs-V          TO CK-MAX-ABS-V
+    MOVE GRID-POINT-COUNT      TO CK-GRID-POINT-COUNT
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE
+    OPEN EXTEND CHECKPOINT-SPOTS
+    IF WS-CHECKPOINT-SPOTS-STATUS = '35'
+      OPEN OUTPUT CHECKPOINT-SPOTS
+    END-IF
+    ADD 1 TO WS-CHECKPOINT-LAST-SPOT GIVING WS-CHECKPOINT-START
+    PERFORM VARYING WS-CHECKPOINT-INDEX FROM WS-CHECKPOINT-START BY 1
+        UNTIL WS-CHECKPOINT-INDEX > Spots-Visited
+      MOVE 'S'                                    TO CS-RECORD-TYPE
+      MOVE First-Coord(WS-CHECKPOINT-INDEX)        TO CS-HORIZONTAL
+      MOVE Second-Coord(WS-CHECKPOINT-INDEX, 1)    TO CS-VERTICAL
+      WRITE CHECKPOINT-SPOT-RECORD
+    END-PERFORM
+    MOVE Spots-Visited TO WS-CHECKPOINT-LAST-SPOT
+    ADD 1 TO WS-CHECKPOINT-LAST-GRID GIVING WS-CHECKPOINT-START
+    PERFORM VARYING WS-CHECKPOINT-INDEX FROM WS-CHECKPOINT-START BY 1
+        UNTIL WS-CHECKPOINT-INDEX > GRID-POINT-COUNT
+      MOVE 'G'                                     TO CS-RECORD-TYPE
+      MOVE GRID-POINT-H(WS-CHECKPOINT-INDEX)        TO CS-HORIZONTAL
+      MOVE GRID-POINT-V(WS-CHECKPOINT-INDEX)        TO CS-VERTICAL
+      WRITE CHECKPOINT-SPOT-RECORD
+    END-PERFORM
+    MOVE GRID-POINT-COUNT TO WS-CHECKPOINT-LAST-GRID
+    CLOSE CHECKPOINT-SPOTS.
+
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE
+    OPEN OUTPUT CHECKPOINT-SPOTS
+    CLOSE CHECKPOINT-SPOTS.
